@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * PARAMETROS.CPY : LAYOUT DEL ARCHIVO DE PARAMETROS DIARIOS       *
+      *                  (PARAMETROS.SEQ)                               *
+      * UN REGISTRO 'G' (GENERAL) CON EL PORCENTAJE DE DESCUENTO Y      *
+      * EL PORCENTAJE DE CARGO FINANCIERO SOBRE EL SALDO ARRASTRADO, Y  *
+      * UN REGISTRO 'C' (COTIZACION) POR CADA MONEDA DISTINTA DE ARS    *
+      * QUE SE QUIERA COTIZAR EN LA CORRIDA DEL DIA.                    *
+      *----------------------------------------------------------------*
+       FD  PARAMETROS
+           LABEL RECORD STANDARD.
+
+       01  REG-PARAMETROS.
+           05  PAR-TIPO-REG                   PIC X(01).
+               88  PAR-TIPO-GENERAL                VALUE 'G'.
+               88  PAR-TIPO-MONEDA                 VALUE 'C'.
+           05  PAR-DATOS                      PIC X(13).
+           05  PAR-DATOS-GENERAL REDEFINES PAR-DATOS.
+               10  PAR-PORCENTAJE-DTO         PIC 9(03)V9(02).
+               10  PAR-PORC-FINANCIACION      PIC 9(03)V9(02).
+               10  FILLER                     PIC X(03).
+           05  PAR-DATOS-MONEDA REDEFINES PAR-DATOS.
+               10  PAR-MONEDA                 PIC X(03).
+               10  PAR-COTIZACION             PIC 9(08)V9(02).
