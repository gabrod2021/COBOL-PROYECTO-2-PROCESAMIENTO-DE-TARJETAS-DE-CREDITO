@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * RECHTARJ.CPY : LAYOUT DEL ARCHIVO DE RECHAZOS DE MANTENIMIENTO  *
+      *                DEL MAESTRO (MANTTARJ-RECHAZOS.TXT)              *
+      *----------------------------------------------------------------*
+       FD  RECHAZOS
+           LABEL RECORD STANDARD.
+
+       01  REG-RECHAZOS.
+           05  DETALLE                        PIC X(150).
+           05  CODIGO-ERROR                   PIC X(02).
+           05  DESCRIPCION-ERR                PIC X(100).
