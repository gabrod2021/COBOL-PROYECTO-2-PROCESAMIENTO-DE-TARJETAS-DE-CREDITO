@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      * TRANSTARJ.CPY : LAYOUT DEL ARCHIVO DE TRANSACCIONES DE          *
+      *                 MANTENIMIENTO DEL MAESTRO (MANTTARJ.SEQ)        *
+      *----------------------------------------------------------------*
+       FD  TRANSACCIONES
+           LABEL RECORD STANDARD.
+
+       01  REG-TRANS.
+           05  TRN-TIPO-MOV                   PIC X(01).
+               88  TRN-ES-ALTA                    VALUE 'A'.
+               88  TRN-ES-CAMBIO                  VALUE 'C'.
+               88  TRN-ES-BAJA                    VALUE 'B'.
+           05  TRN-NRO-TARJ                   PIC X(19).
+           05  TRN-CUENTA                     PIC 9(10).
+           05  TRN-APELLIDO                   PIC X(20).
+           05  TRN-NOMBRE                     PIC X(20).
+           05  TRN-DIRECCION                  PIC X(40).
+           05  TRN-COD-POSTAL                 PIC 9(04).
+           05  TRN-MONEDA                     PIC X(03).
+           05  TRN-LIMITE                     PIC 9(08)V99.
+           05  TRN-SALDO-ANT                  PIC 9(08)V99.
+           05  TRN-FECHA-VENC                 PIC X(10).
+           05  TRN-ESTADO                     PIC X(01).
+               88  TRN-ESTADO-ACTIVA              VALUE 'A'.
+               88  TRN-ESTADO-BLOQUEADA           VALUE 'B'.
+               88  TRN-ESTADO-CERRADA             VALUE 'C'.
+           05  TRN-DIA-CORTE                  PIC 9(02).
+
+       01  TRN-ARCHIVOS REDEFINES REG-TRANS
+                                         PIC X(150).
