@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * DESCUENTOS.CPY : LAYOUT DE LA TABLA DE DESCUENTOS POR COMERCIO  *
+      *                  (DESCUENTOS.SEQ). UN REGISTRO POR CATEGORIA Y *
+      *                  RANGO DE FECHAS EN QUE RIGE UN PORCENTAJE DE  *
+      *                  DESCUENTO DISTINTO DEL GENERAL.               *
+      *----------------------------------------------------------------*
+       FD  DESCUENTOS
+           LABEL RECORD STANDARD.
+
+       01  REG-DESCUENTOS.
+           05  DTO-CATEGORIA                  PIC X(03).
+           05  DTO-FECHA-DESDE                PIC X(10).
+           05  DTO-FECHA-HASTA                PIC X(10).
+           05  DTO-PORCENTAJE                 PIC 9(03)V9(02).
