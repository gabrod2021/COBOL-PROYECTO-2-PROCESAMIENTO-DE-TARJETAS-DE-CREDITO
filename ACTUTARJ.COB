@@ -0,0 +1,150 @@
+      ******************************************************************
+      *Author:  GABRIELA RODRIGUEZ                                     *
+      *         CLAUDIA SANTILLAN                                      *
+      *         GABY OSELLA                                            *
+      *         GUILLERMO RODRIGUEZ                                    *
+      *         EDDISON MORA GOMEZ
+      * Date: 09/08/2026
+      * Purpose: ACTUALIZA MAE-SALDO-ANT DE UNA TARJETA EN EL MAESTRO,
+      *          UNA VEZ QUE TP02EJ01 CALCULO SU NUEVO SALDO TOTAL AL
+      *          CERRAR EL PERIODO, PARA QUE EL PROXIMO RESUMEN YA
+      *          PARTA DEL SALDO REAL EN LUGAR DEL DE LA CORRIDA
+      *          ANTERIOR A ESA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTUTARJ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-TARJETA
+           ASSIGN TO '../MAESTRO-TARJETAS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS FS-TARJETAS
+           RECORD KEY IS MAE-NRO-TARJ.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "MAESTRO-TARJETAS.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-TARJETAS                   PIC X(2).
+             88 FS-TARJETAS-FILE-OK            VALUE '00'.
+             88 FS-TARJETAS-FILE-EOF           VALUE '10'.
+             88 FS-TARJETAS-FILE-NFD           VALUE '35'.
+             88 FS-TARJETAS-CLAVE-INV          VALUE '21'.
+             88 FS-TARJETAS-CLAVE-DUP          VALUE '22'.
+             88 FS-TARJETAS-CLAVE-NFD          VALUE '23'.
+
+       LINKAGE SECTION.
+       01 LK-ACTUALIZACION.
+          05 LK-NRO-TARJ                    PIC X(19).
+          05 LK-SALDO-NUEVO                 PIC S9(8)V99.
+          05 LK-COD-RESPUESTA               PIC X(02).
+             88 LK-ACTUALIZADA                  VALUE '00'.
+             88 LK-TARJETA-NO-ENCONTRADA        VALUE '01'.
+             88 LK-ERROR-ACTUALIZACION          VALUE '02'.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-ACTUALIZACION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-TARJETAS-FILE-OK
+              PERFORM 2000-ACTUALIZAR-SALDO
+                 THRU 2000-ACTUALIZAR-SALDO-FIN
+           ELSE
+              SET LK-ERROR-ACTUALIZACION TO TRUE
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           PERFORM 1100-ABRIR-TARJETA
+              THRU 1100-ABRIR-TARJETA-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-TARJETA.
+
+           OPEN I-O ENT-TARJETA.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    CONTINUE
+               WHEN FS-TARJETAS-FILE-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO MAESTRO'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+           END-EVALUATE.
+
+       1100-ABRIR-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-ACTUALIZAR-SALDO.
+
+           MOVE LK-NRO-TARJ TO MAE-NRO-TARJ.
+           READ ENT-TARJETA KEY IS MAE-NRO-TARJ.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    MOVE LK-SALDO-NUEVO TO MAE-SALDO-ANT
+                    REWRITE REG-MAESTRO
+                    IF FS-TARJETAS-FILE-OK
+                       SET LK-ACTUALIZADA TO TRUE
+                    ELSE
+                       SET LK-ERROR-ACTUALIZACION TO TRUE
+                       DISPLAY 'ERROR AL GRABAR EL SALDO EN EL MAESTRO'
+                       DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                    END-IF
+               WHEN OTHER
+                    SET LK-TARJETA-NO-ENCONTRADA TO TRUE
+           END-EVALUATE.
+
+       2000-ACTUALIZAR-SALDO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE ENT-TARJETA.
+
+           IF NOT FS-TARJETAS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO: ' FS-TARJETAS
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM ACTUTARJ.
