@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * ERRORES.CPY : LAYOUT DEL ARCHIVO DE RECHAZOS (ERRORES.TXT)      *
+      *----------------------------------------------------------------*
+       FD  ERRORES
+           LABEL RECORD STANDARD.
+
+       01  REG-ERRORES.
+           05  DETALLE                        PIC X(82).
+      * REDEFINICION DE DETALLE EN EL FORMATO DE REG-ENTRADA
+      * (CONSUMOS.CPY), PARA QUE UNA UTILIDAD DE REINGRESO PUEDA
+      * ARMAR UN REGISTRO DE CONSUMOS.SEQ A PARTIR DE UN RECHAZO YA
+      * CORREGIDO SIN TENER QUE CONOCER SU LAYOUT DE MEMORIA.
+           05  DET-REINGRESO REDEFINES DETALLE.
+               10  ERR-FECHA                  PIC X(10).
+               10  ERR-NRO-TARJETA            PIC X(19).
+               10  ERR-MONEDA                 PIC X(03).
+               10  ERR-IMPORTE                PIC 9(08)V9(02).
+               10  ERR-DETALLE                PIC X(32).
+               10  ERR-NRO-CUOTA              PIC 9(02).
+               10  ERR-CANT-CUOTAS            PIC 9(02).
+               10  ERR-TIPO-MOV               PIC X(01).
+               10  ERR-CATEGORIA              PIC X(03).
+           05  CODIGO-ERROR                   PIC X(02).
+           05  DESCRIPCION-ERR                PIC X(100).
