@@ -59,6 +59,10 @@
           05 LK-MAE-COD-POSTAL              PIC 9(4).
           05 LK-MAE-MONEDA                  PIC X(3).
           05 LK-MAE-LIMITE                  PIC 9(8)V99.
+          05 LK-MAE-SALDO-ANT               PIC 9(8)V99.
+          05 LK-MAE-FECHA-VENC              PIC X(10).
+          05 LK-MAE-ESTADO                  PIC X(01).
+          05 LK-MAE-DIA-CORTE                PIC 9(02).
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION USING LK-REG-MAESTRO.
@@ -156,6 +160,10 @@
            MOVE MAE-COD-POSTAL TO LK-MAE-COD-POSTAL.
            MOVE MAE-MONEDA     TO LK-MAE-MONEDA.
            MOVE MAE-LIMITE     TO LK-MAE-LIMITE.
+           MOVE MAE-SALDO-ANT  TO LK-MAE-SALDO-ANT.
+           MOVE MAE-FECHA-VENC TO LK-MAE-FECHA-VENC.
+           MOVE MAE-ESTADO     TO LK-MAE-ESTADO.
+           MOVE MAE-DIA-CORTE  TO LK-MAE-DIA-CORTE.
 
        2105-MOVER-DATOS-FIN.
            EXIT.
@@ -169,6 +177,10 @@
            MOVE 0              TO LK-MAE-COD-POSTAL.
            MOVE SPACES         TO LK-MAE-MONEDA.
            MOVE 0              TO LK-MAE-LIMITE.
+           MOVE 0              TO LK-MAE-SALDO-ANT.
+           MOVE SPACES         TO LK-MAE-FECHA-VENC.
+           MOVE SPACES         TO LK-MAE-ESTADO.
+           MOVE 0              TO LK-MAE-DIA-CORTE.
 
        2200-DEVOLVER-VACIO-FIN.
            EXIT.
