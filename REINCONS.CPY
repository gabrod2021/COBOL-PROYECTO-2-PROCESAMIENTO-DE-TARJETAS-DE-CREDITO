@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * REINCONS.CPY : LAYOUT DE SALIDA DE REINCONS (CONSUMOS-REINGRESO *
+      *                .SEQ), EN EL MISMO FORMATO DE REG-ENTRADA PARA   *
+      *                SER AGREGADO AL PROXIMO CONSUMOS.SEQ             *
+      *----------------------------------------------------------------*
+       FD  SALIDA-REINGRESO
+           LABEL RECORD STANDARD.
+
+       01  REG-REINGRESO                     PIC X(82).
