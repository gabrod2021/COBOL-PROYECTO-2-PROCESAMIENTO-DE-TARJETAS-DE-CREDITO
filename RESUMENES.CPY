@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * RESUMENES.CPY : LAYOUT DEL LISTADO DE RESUMENES (RESUMENES.TXT) *
+      *----------------------------------------------------------------*
+       FD  RESUMENES
+           LABEL RECORD STANDARD.
+
+       01  REG-RESUMENES.
+           05  LINEA                          PIC X(90).
