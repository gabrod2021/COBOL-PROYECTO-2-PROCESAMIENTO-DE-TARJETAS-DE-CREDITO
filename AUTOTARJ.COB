@@ -0,0 +1,292 @@
+      *----------------------------------------------------------------*
+      *Author:  GABRIELA RODRIGUEZ                                     *
+      *         CLAUDIA SANTILLAN                                      *
+      *         GABY OSELLA                                            *
+      *         GUILLERMO RODRIGUEZ                                    *
+      *         EDDISON MORA GOMEZ
+      * Date: 09/08/2026
+      * Purpose: AUTORIZACION EN LINEA DE UN CONSUMO CONTRA EL LIMITE
+      *          DISPONIBLE DE LA TARJETA, PARA SER LLAMADO POR UN
+      *          FEED DE PUNTO DE VENTA ANTES DE LA CORRIDA DE
+      *          FACTURACION
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTOTARJ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT PARAMETROS
+           ASSIGN TO '../PARAMETROS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "PARAMETROS.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS-PARAMETROS.
+          05 FS-PARAMETROS                 PIC X(2).
+             88 FS-PARAMETROS-OK               VALUE '00'.
+             88 FS-PARAMETROS-EOF              VALUE '10'.
+             88 FS-PARAMETROS-NFD              VALUE '35'.
+
+       01 WS-PARAMETROS-EOF                  PIC X(1).
+          88 WS-PARAMETROS-EOF-YES           VALUE 'Y'.
+          88 WS-PARAMETROS-EOF-NO            VALUE 'N'.
+
+       01 WS-REG-MAESTRO.
+          05 WS-MAE-CUENTA                  PIC 9(10).
+          05 WS-MAE-NRO-TARJ                PIC X(19).
+          05 WS-MAE-APELLIDO                PIC X(20).
+          05 WS-MAE-NOMBRE                  PIC X(20).
+          05 WS-MAE-DIRECCION               PIC X(40).
+          05 WS-MAE-COD-POSTAL              PIC 9(4).
+          05 WS-MAE-MONEDA                  PIC X(3).
+          05 WS-MAE-LIMITE                  PIC 9(8)V99.
+          05 WS-MAE-SALDO-ANT               PIC 9(8)V99.
+          05 WS-MAE-FECHA-VENC              PIC X(10).
+          05 WS-MAE-ESTADO                  PIC X(01).
+             88 WS-MAE-ACTIVA                   VALUE 'A'.
+             88 WS-MAE-BLOQUEADA                VALUE 'B'.
+             88 WS-MAE-CERRADA                  VALUE 'C'.
+          05 WS-MAE-DIA-CORTE                PIC 9(02).
+
+       77 WS-DISPONIBLE                     PIC S9(8)V99.
+       77 WS-IMPORTE-PESOS                  PIC S9(8)V99.
+
+      * TABLA DE MONEDAS COTIZADAS EN EL DIA, LEIDA DE PARAMETROS.SEQ
+      * IGUAL QUE WS-TABLA-MONEDAS EN TP02EJ01, PARA QUE UNA AUTORIZACION
+      * EN LINEA ACEPTE CUALQUIER MONEDA QUE LA CORRIDA DE FACTURACION
+      * VA A ACEPTAR DESPUES (NO SOLO LA MONEDA PROPIA DE LA TARJETA).
+       01 WS-TABLA-MONEDAS.
+          05 WS-CANT-MONEDAS                PIC 9(02) VALUE 1.
+          05 WS-MONEDA-ITEM OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-CANT-MONEDAS
+                             INDEXED BY WS-IX-MON.
+             10 WS-MON-CODIGO                PIC X(03).
+             10 WS-MON-COTIZACION            PIC 9(08)V9(02).
+
+       01 WS-SW-MONEDA                       PIC X(01).
+          88 WS-MONEDA-ENCONTRADA            VALUE 'S'.
+          88 WS-MONEDA-NO-ENCONTRADA         VALUE 'N'.
+
+      * FECHA DEL SISTEMA, DESCOMPUESTA EN ANIO/MES/DIA NUMERICOS.
+       01 WS-FECHA-HOY-FIELDS.
+          05 WS-FECHA-HOY-AAAAMMDD.
+             10 WS-FECHA-HOY-ANIO           PIC 9(04).
+             10 WS-FECHA-HOY-MES            PIC 9(02).
+             10 WS-FECHA-HOY-DIA            PIC 9(02).
+          05 FILLER                         PIC X(13).
+
+       01 WS-FECHA-HOY-COMPARA               PIC 9(08).
+
+      * AUXILIAR PARA DESCOMPONER WS-MAE-FECHA-VENC EN ANIO/MES/DIA
+      * NUMERICOS, LOS BYTES SEPARADORES QUEDAN COMO FILLER Y NUNCA SE
+      * COMPARAN, IGUAL QUE WS-FECHA-TXT/WS-FECHA-NUM EN TP02EJ01: EL
+      * SEPARADOR DE MAE-FECHA-VENC NO ESTA GARANTIZADO, ASI QUE NO SE
+      * PUEDE COMPARAR COMO TEXTO CONTRA UNA FECHA ARMADA A MANO.
+       01 WS-FECHA-VENC-TXT                  PIC X(10).
+       01 WS-FECHA-VENC-NUM REDEFINES WS-FECHA-VENC-TXT.
+          05 WS-FVENC-ANIO                   PIC 9(04).
+          05 FILLER                          PIC X(01).
+          05 WS-FVENC-MES                    PIC 9(02).
+          05 FILLER                          PIC X(01).
+          05 WS-FVENC-DIA                    PIC 9(02).
+
+       01 WS-FECHA-VENC-COMPARA              PIC 9(08).
+
+       LINKAGE SECTION.
+       01 LK-AUTORIZACION.
+          05 LK-NRO-TARJ                    PIC X(19).
+          05 LK-IMPORTE                     PIC 9(8)V99.
+          05 LK-MONEDA                      PIC X(03).
+          05 LK-COD-RESPUESTA               PIC X(02).
+             88 LK-APROBADA                     VALUE '00'.
+             88 LK-TARJETA-INV                  VALUE '01'.
+             88 LK-MONEDA-NO-COINCIDE           VALUE '06'.
+             88 LK-TARJETA-BLOQUEADA            VALUE '62'.
+             88 LK-TARJETA-CERRADA              VALUE '46'.
+             88 LK-TARJETA-VENCIDA              VALUE '54'.
+             88 LK-LIMITE-EXCEDIDO              VALUE '51'.
+          05 LK-DESCRIPCION                 PIC X(40).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-AUTORIZACION.
+
+           PERFORM 1000-BUSCAR-TARJETA
+              THRU 1000-BUSCAR-TARJETA-FIN.
+
+           PERFORM 1050-LEER-PARAMETROS
+              THRU 1050-LEER-PARAMETROS-FIN.
+
+           PERFORM 2000-EVALUAR-AUTORIZACION
+              THRU 2000-EVALUAR-AUTORIZACION-FIN.
+
+           EXIT PROGRAM.
+      *----------------------------------------------------------------*
+       1000-BUSCAR-TARJETA.
+
+           MOVE LK-NRO-TARJ TO WS-MAE-NRO-TARJ.
+           CALL 'MAESTARJ' USING WS-REG-MAESTRO.
+
+       1000-BUSCAR-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1050-LEER-PARAMETROS : LEE LA COTIZACION DEL DIA DE CADA MONEDA *
+      * DESDE PARAMETROS.SEQ, IGUAL QUE TP02EJ01, PARA SABER QUE        *
+      * MONEDAS VA A ACEPTAR LA CORRIDA DE FACTURACION. SI EL ARCHIVO   *
+      * NO ESTA DISPONIBLE, SOLO QUEDA COTIZADA "ARS" Y LA AUTORIZACION *
+      * SE COMPORTA COMO ANTES (SOLO LA MONEDA PROPIA DE LA TARJETA).   *
+      *----------------------------------------------------------------*
+       1050-LEER-PARAMETROS.
+
+           MOVE 1 TO WS-CANT-MONEDAS.
+           MOVE "ARS" TO WS-MON-CODIGO(1).
+           MOVE 1,00 TO WS-MON-COTIZACION(1).
+           SET WS-PARAMETROS-EOF-NO TO TRUE.
+
+           OPEN INPUT PARAMETROS.
+
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                    PERFORM 1060-LEER-REG-PARAMETRO
+                       THRU 1060-LEER-REG-PARAMETRO-FIN
+                    PERFORM 1070-PROCESAR-REG-PARAMETRO
+                       THRU 1070-PROCESAR-REG-PARAMETRO-FIN
+                      UNTIL WS-PARAMETROS-EOF-YES
+                    CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NFD
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR PARAMETROS.SEQ, SE USA '
+                            'SOLO LA MONEDA DE LA TARJETA'
+                    DISPLAY 'FILE STATUS: ' FS-PARAMETROS
+           END-EVALUATE.
+
+       1050-LEER-PARAMETROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-LEER-REG-PARAMETRO.
+
+           READ PARAMETROS
+             AT END
+                SET WS-PARAMETROS-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-PARAMETROS-EOF-NO      TO TRUE
+           END-READ.
+
+       1060-LEER-REG-PARAMETRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1070-PROCESAR-REG-PARAMETRO.
+
+           IF PAR-TIPO-MONEDA AND WS-CANT-MONEDAS < 10
+              ADD 1 TO WS-CANT-MONEDAS
+              MOVE PAR-MONEDA     TO WS-MON-CODIGO(WS-CANT-MONEDAS)
+              MOVE PAR-COTIZACION TO WS-MON-COTIZACION(WS-CANT-MONEDAS)
+           END-IF.
+
+           PERFORM 1060-LEER-REG-PARAMETRO
+              THRU 1060-LEER-REG-PARAMETRO-FIN.
+
+       1070-PROCESAR-REG-PARAMETRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1090-BUSCAR-MONEDA : BUSCA LK-MONEDA EN WS-TABLA-MONEDAS. IGUAL *
+      * QUE 2260-BUSCAR-MONEDA EN TP02EJ01.                             *
+      *----------------------------------------------------------------*
+       1090-BUSCAR-MONEDA.
+
+           SET WS-MONEDA-NO-ENCONTRADA TO TRUE.
+           SET WS-IX-MON TO 1.
+
+           SEARCH WS-MONEDA-ITEM
+              WHEN WS-MON-CODIGO(WS-IX-MON) = LK-MONEDA
+                   SET WS-MONEDA-ENCONTRADA TO TRUE
+           END-SEARCH.
+
+       1090-BUSCAR-MONEDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-EVALUAR-AUTORIZACION.
+
+           IF WS-MAE-NOMBRE = "ERROR"
+              SET LK-TARJETA-INV TO TRUE
+              MOVE WS-MAE-DIRECCION TO LK-DESCRIPCION
+           ELSE
+              MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HOY-FIELDS
+              COMPUTE WS-FECHA-HOY-COMPARA =
+                      WS-FECHA-HOY-ANIO * 10000
+                      + WS-FECHA-HOY-MES * 100
+                      + WS-FECHA-HOY-DIA
+
+              MOVE WS-MAE-FECHA-VENC TO WS-FECHA-VENC-TXT
+              COMPUTE WS-FECHA-VENC-COMPARA =
+                      WS-FVENC-ANIO * 10000
+                      + WS-FVENC-MES * 100
+                      + WS-FVENC-DIA
+
+              IF WS-MAE-BLOQUEADA
+                 SET LK-TARJETA-BLOQUEADA TO TRUE
+                 MOVE "TARJETA BLOQUEADA" TO LK-DESCRIPCION
+              ELSE
+                 IF WS-MAE-CERRADA
+                    SET LK-TARJETA-CERRADA TO TRUE
+                    MOVE "TARJETA DADA DE BAJA" TO LK-DESCRIPCION
+                 ELSE
+                    IF WS-FECHA-HOY-COMPARA > WS-FECHA-VENC-COMPARA
+                       SET LK-TARJETA-VENCIDA TO TRUE
+                       MOVE "TARJETA VENCIDA" TO LK-DESCRIPCION
+                    ELSE
+                       PERFORM 1090-BUSCAR-MONEDA
+                          THRU 1090-BUSCAR-MONEDA-FIN
+                       IF WS-MONEDA-NO-ENCONTRADA
+                          SET LK-MONEDA-NO-COINCIDE TO TRUE
+                          MOVE "MONEDA OPERACION NO COTIZADA"
+                            TO LK-DESCRIPCION
+                       ELSE
+      * WS-MAE-LIMITE Y WS-MAE-SALDO-ANT SON SIEMPRE EN PESOS (ASI LOS
+      * DEJA TP02EJ01 AL CERRAR CADA CORTE), ASI QUE EL IMPORTE DE LA
+      * OPERACION SE CONVIERTE A PESOS CON LA MISMA COTIZACION ANTES DE
+      * COMPARARLO CONTRA EL DISPONIBLE, IGUAL QUE 2520-TOTALIZAR-
+      * MONEDA-EXTRA EN TP02EJ01.
+                          COMPUTE WS-DISPONIBLE =
+                                  WS-MAE-LIMITE - WS-MAE-SALDO-ANT
+
+                          MULTIPLY LK-IMPORTE
+                                BY WS-MON-COTIZACION(WS-IX-MON)
+                                GIVING WS-IMPORTE-PESOS
+
+                          IF WS-IMPORTE-PESOS <= WS-DISPONIBLE
+                             SET LK-APROBADA TO TRUE
+                             MOVE "AUTORIZADA" TO LK-DESCRIPCION
+                          ELSE
+                             SET LK-LIMITE-EXCEDIDO TO TRUE
+                             MOVE "LIMITE DE COMPRA INSUFICIENTE"
+                               TO LK-DESCRIPCION
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       2000-EVALUAR-AUTORIZACION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AUTOTARJ.
