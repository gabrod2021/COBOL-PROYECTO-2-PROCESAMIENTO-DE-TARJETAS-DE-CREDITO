@@ -0,0 +1,428 @@
+      *----------------------------------------------------------------*
+      *Author:  GABRIELA RODRIGUEZ                                     *
+      *         CLAUDIA SANTILLAN                                      *
+      *         GABY OSELLA                                            *
+      *         GUILLERMO RODRIGUEZ                                    *
+      *         EDDISON MORA GOMEZ
+      * Date: 09/08/2026
+      * Purpose: MANTENIMIENTO DEL MAESTRO DE TARJETAS (ALTA/CAMBIO/
+      *          BAJA) A PARTIR DE UN ARCHIVO DE TRANSACCIONES
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. MANTTARJ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANSACCIONES
+           ASSIGN TO '../MANTTARJ.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCIONES.
+
+       SELECT ENT-TARJETA
+           ASSIGN TO '../MAESTRO-TARJETAS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS FS-TARJETAS
+           RECORD KEY IS MAE-NRO-TARJ.
+
+       SELECT RECHAZOS
+           ASSIGN TO '../MANTTARJ-RECHAZOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "TRANSTARJ.CPY".
+       COPY "MAESTRO-TARJETAS.CPY".
+       COPY "RECHTARJ.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-TRANSACCIONES              PIC X(2).
+             88 FS-TRANSACCIONES-OK            VALUE '00'.
+             88 FS-TRANSACCIONES-EOF           VALUE '10'.
+             88 FS-TRANSACCIONES-NFD           VALUE '35'.
+
+          05 FS-TARJETAS                   PIC X(2).
+             88 FS-TARJETAS-FILE-OK            VALUE '00'.
+             88 FS-TARJETAS-FILE-EOF           VALUE '10'.
+             88 FS-TARJETAS-FILE-NFD           VALUE '35'.
+             88 FS-TARJETAS-CLAVE-INV          VALUE '21'.
+             88 FS-TARJETAS-CLAVE-DUP          VALUE '22'.
+             88 FS-TARJETAS-CLAVE-NFD          VALUE '23'.
+
+          05 FS-RECHAZOS                   PIC X(2).
+             88 FS-RECHAZOS-OK                 VALUE '00'.
+             88 FS-RECHAZOS-EOF                VALUE '10'.
+             88 FS-RECHAZOS-NFD                VALUE '35'.
+
+       01 WS-TRANSACCIONES-EOF              PIC X(1).
+          88 WS-TRANSACCIONES-EOF-YES           VALUE 'Y'.
+          88 WS-TRANSACCIONES-EOF-NO            VALUE 'N'.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-REG-LEIDOS             PIC 9(8).
+          05 WS-CANT-ALTAS                  PIC 9(8).
+          05 WS-CANT-CAMBIOS                PIC 9(8).
+          05 WS-CANT-BAJAS                  PIC 9(8).
+          05 WS-CANT-REG-ERROR              PIC 9(8).
+
+      * INDICA SI TRN-ESTADO/TRN-DIA-CORTE DE LA TRANSACCION EN CURSO
+      * SON VALIDOS, SEGUN 2050-VALIDAR-ESTADO-DIA-CORTE.
+       01 WS-SW-VALIDACION                  PIC X(01).
+          88 WS-VALIDACION-OK                   VALUE 'S'.
+          88 WS-VALIDACION-ERROR                VALUE 'N'.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           IF FS-TRANSACCIONES-OK AND FS-TARJETAS-FILE-OK
+
+              PERFORM 2000-PROCESAR-ARCHIVO
+                 THRU 2000-PROCESAR-ARCHIVO-EXIT
+                UNTIL WS-TRANSACCIONES-EOF-YES
+
+           END-IF.
+
+           PERFORM 3000-CERRAR-ARCHIVOS
+              THRU 3000-CERRAR-ARCHIVOS-EXIT.
+
+           PERFORM 4000-TOTALES-ARCHIVO
+              THRU 4000-TOTALES-ARCHIVO-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           OPEN INPUT TRANSACCIONES.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCIONES-OK
+                    PERFORM 1500-LEER-TRANSACCION
+                       THRU 1500-LEER-TRANSACCION-EXIT
+               WHEN FS-TRANSACCIONES-NFD
+                    SET WS-TRANSACCIONES-EOF-YES TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE '
+                            'TRANSACCIONES'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCIONES
+               WHEN OTHER
+                    SET WS-TRANSACCIONES-EOF-YES TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE '
+                            'TRANSACCIONES'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCIONES
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+           OPEN I-O ENT-TARJETA.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    CONTINUE
+               WHEN FS-TARJETAS-FILE-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO MAESTRO'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT RECHAZOS.
+
+           EVALUATE TRUE
+               WHEN FS-RECHAZOS-OK
+                    CONTINUE
+               WHEN FS-RECHAZOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+           END-EVALUATE.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-LEER-TRANSACCION.
+
+           READ TRANSACCIONES
+             AT END
+                SET WS-TRANSACCIONES-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-TRANSACCIONES-EOF-NO      TO TRUE
+                ADD 1 TO WS-CANT-REG-LEIDOS
+           END-READ.
+
+           EVALUATE FS-TRANSACCIONES
+               WHEN '00'
+                    CONTINUE
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    SET WS-TRANSACCIONES-EOF-YES       TO TRUE
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE '
+                            'TRANSACCIONES'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCIONES
+           END-EVALUATE.
+
+       1500-LEER-TRANSACCION-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-ARCHIVO.
+
+           EVALUATE TRUE
+               WHEN TRN-ES-ALTA
+                    PERFORM 2100-ALTA-TARJETA
+                       THRU 2100-ALTA-TARJETA-FIN
+               WHEN TRN-ES-CAMBIO
+                    PERFORM 2200-CAMBIO-TARJETA
+                       THRU 2200-CAMBIO-TARJETA-FIN
+               WHEN TRN-ES-BAJA
+                    PERFORM 2300-BAJA-TARJETA
+                       THRU 2300-BAJA-TARJETA-FIN
+               WHEN OTHER
+                    MOVE TRN-ARCHIVOS TO DETALLE
+                    MOVE "91" TO CODIGO-ERROR
+                    MOVE "TIPO DE MOVIMIENTO INVALIDO"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2900-GRABAR-RECHAZO
+                       THRU 2900-GRABAR-RECHAZO-FIN
+           END-EVALUATE.
+
+           PERFORM 1500-LEER-TRANSACCION
+              THRU 1500-LEER-TRANSACCION-EXIT.
+
+       2000-PROCESAR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * 2050-VALIDAR-ESTADO-DIA-CORTE : VALIDA QUE TRN-ESTADO Y         *
+      * TRN-DIA-CORTE DE LA TRANSACCION EN CURSO SEAN VALORES           *
+      * ACEPTABLES PARA EL MAESTRO, ANTES DE GRABAR UN ALTA O UN        *
+      * CAMBIO. COMPARTIDA POR 2100-ALTA-TARJETA Y 2200-CAMBIO-TARJETA  *
+      * PARA QUE NINGUNA DE LAS DOS PUEDA DEJAR PASAR UN ESTADO O UN    *
+      * DIA DE CORTE INVALIDO.                                         *
+      *----------------------------------------------------------------*
+       2050-VALIDAR-ESTADO-DIA-CORTE.
+
+           SET WS-VALIDACION-OK TO TRUE.
+
+           IF NOT (TRN-ESTADO-ACTIVA OR TRN-ESTADO-BLOQUEADA
+                                     OR TRN-ESTADO-CERRADA)
+              MOVE TRN-ARCHIVOS TO DETALLE
+              MOVE "94" TO CODIGO-ERROR
+              MOVE "ESTADO DE TARJETA INVALIDO"
+                TO DESCRIPCION-ERR
+              PERFORM 2900-GRABAR-RECHAZO
+                 THRU 2900-GRABAR-RECHAZO-FIN
+              SET WS-VALIDACION-ERROR TO TRUE
+           ELSE
+              IF TRN-DIA-CORTE > 31
+                 MOVE TRN-ARCHIVOS TO DETALLE
+                 MOVE "95" TO CODIGO-ERROR
+                 MOVE "DIA DE CORTE INVALIDO"
+                   TO DESCRIPCION-ERR
+                 PERFORM 2900-GRABAR-RECHAZO
+                    THRU 2900-GRABAR-RECHAZO-FIN
+                 SET WS-VALIDACION-ERROR TO TRUE
+              END-IF
+           END-IF.
+
+       2050-VALIDAR-ESTADO-DIA-CORTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ALTA-TARJETA.
+
+           MOVE TRN-NRO-TARJ      TO MAE-NRO-TARJ.
+           MOVE TRN-CUENTA        TO MAE-CUENTA.
+           MOVE TRN-APELLIDO      TO MAE-APELLIDO.
+           MOVE TRN-NOMBRE        TO MAE-NOMBRE.
+           MOVE TRN-DIRECCION     TO MAE-DIRECCION.
+           MOVE TRN-COD-POSTAL    TO MAE-COD-POSTAL.
+           MOVE TRN-MONEDA        TO MAE-MONEDA.
+           MOVE TRN-LIMITE        TO MAE-LIMITE.
+           MOVE TRN-SALDO-ANT     TO MAE-SALDO-ANT.
+           MOVE TRN-FECHA-VENC    TO MAE-FECHA-VENC.
+           MOVE TRN-ESTADO        TO MAE-ESTADO.
+           MOVE TRN-DIA-CORTE     TO MAE-DIA-CORTE.
+
+           PERFORM 2050-VALIDAR-ESTADO-DIA-CORTE
+              THRU 2050-VALIDAR-ESTADO-DIA-CORTE-FIN.
+
+           IF WS-VALIDACION-OK
+              PERFORM 2110-GRABAR-ALTA
+                 THRU 2110-GRABAR-ALTA-FIN
+           END-IF.
+
+       2100-ALTA-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-GRABAR-ALTA.
+
+           WRITE REG-MAESTRO.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    ADD 1 TO WS-CANT-ALTAS
+               WHEN FS-TARJETAS-CLAVE-DUP
+                    MOVE TRN-ARCHIVOS TO DETALLE
+                    MOVE "92" TO CODIGO-ERROR
+                    MOVE "LA TARJETA YA EXISTE EN EL MAESTRO"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2900-GRABAR-RECHAZO
+                       THRU 2900-GRABAR-RECHAZO-FIN
+               WHEN OTHER
+                    MOVE TRN-ARCHIVOS TO DETALLE
+                    MOVE "90" TO CODIGO-ERROR
+                    MOVE "ERROR AL GRABAR EL ALTA EN EL MAESTRO"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2900-GRABAR-RECHAZO
+                       THRU 2900-GRABAR-RECHAZO-FIN
+           END-EVALUATE.
+
+       2110-GRABAR-ALTA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-CAMBIO-TARJETA.
+
+           MOVE TRN-NRO-TARJ TO MAE-NRO-TARJ.
+           READ ENT-TARJETA KEY IS MAE-NRO-TARJ.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    PERFORM 2050-VALIDAR-ESTADO-DIA-CORTE
+                       THRU 2050-VALIDAR-ESTADO-DIA-CORTE-FIN
+                    IF WS-VALIDACION-OK
+                       MOVE TRN-CUENTA        TO MAE-CUENTA
+                       MOVE TRN-APELLIDO      TO MAE-APELLIDO
+                       MOVE TRN-NOMBRE        TO MAE-NOMBRE
+                       MOVE TRN-DIRECCION     TO MAE-DIRECCION
+                       MOVE TRN-COD-POSTAL    TO MAE-COD-POSTAL
+                       MOVE TRN-MONEDA        TO MAE-MONEDA
+                       MOVE TRN-LIMITE        TO MAE-LIMITE
+                       MOVE TRN-SALDO-ANT     TO MAE-SALDO-ANT
+                       MOVE TRN-FECHA-VENC    TO MAE-FECHA-VENC
+                       MOVE TRN-ESTADO        TO MAE-ESTADO
+                       MOVE TRN-DIA-CORTE     TO MAE-DIA-CORTE
+                       REWRITE REG-MAESTRO
+                       IF FS-TARJETAS-FILE-OK
+                          ADD 1 TO WS-CANT-CAMBIOS
+                       ELSE
+                          MOVE TRN-ARCHIVOS TO DETALLE
+                          MOVE "90" TO CODIGO-ERROR
+                          MOVE "ERROR AL GRABAR EL CAMBIO EN EL MAESTRO"
+                            TO DESCRIPCION-ERR
+                          PERFORM 2900-GRABAR-RECHAZO
+                             THRU 2900-GRABAR-RECHAZO-FIN
+                       END-IF
+                    END-IF
+               WHEN OTHER
+                    MOVE TRN-ARCHIVOS TO DETALLE
+                    MOVE "93" TO CODIGO-ERROR
+                    MOVE "LA TARJETA NO EXISTE EN EL MAESTRO"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2900-GRABAR-RECHAZO
+                       THRU 2900-GRABAR-RECHAZO-FIN
+           END-EVALUATE.
+
+       2200-CAMBIO-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-BAJA-TARJETA.
+
+           MOVE TRN-NRO-TARJ TO MAE-NRO-TARJ.
+           READ ENT-TARJETA KEY IS MAE-NRO-TARJ.
+
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                    SET MAE-CERRADA TO TRUE
+                    REWRITE REG-MAESTRO
+                    IF FS-TARJETAS-FILE-OK
+                       ADD 1 TO WS-CANT-BAJAS
+                    ELSE
+                       MOVE TRN-ARCHIVOS TO DETALLE
+                       MOVE "90" TO CODIGO-ERROR
+                       MOVE "ERROR AL GRABAR LA BAJA EN EL MAESTRO"
+                         TO DESCRIPCION-ERR
+                       PERFORM 2900-GRABAR-RECHAZO
+                          THRU 2900-GRABAR-RECHAZO-FIN
+                    END-IF
+               WHEN OTHER
+                    MOVE TRN-ARCHIVOS TO DETALLE
+                    MOVE "93" TO CODIGO-ERROR
+                    MOVE "LA TARJETA NO EXISTE EN EL MAESTRO"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2900-GRABAR-RECHAZO
+                       THRU 2900-GRABAR-RECHAZO-FIN
+           END-EVALUATE.
+
+       2300-BAJA-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2900-GRABAR-RECHAZO.
+           WRITE REG-RECHAZOS.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    ADD 1 TO WS-CANT-REG-ERROR
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+           END-EVALUATE.
+
+       2900-GRABAR-RECHAZO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-CERRAR-ARCHIVOS.
+
+           CLOSE TRANSACCIONES.
+           IF NOT FS-TRANSACCIONES-OK
+              DISPLAY 'ERROR EN CLOSE DE TRANSACCIONES: '
+                      FS-TRANSACCIONES
+           END-IF.
+
+           CLOSE ENT-TARJETA.
+           IF NOT FS-TARJETAS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO: ' FS-TARJETAS
+           END-IF.
+
+           CLOSE RECHAZOS.
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE RECHAZOS: '
+                      FS-RECHAZOS
+           END-IF.
+
+       3000-CERRAR-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-TOTALES-ARCHIVO.
+
+           DISPLAY '--------------------------------------'.
+           DISPLAY 'CANTIDAD REG LEIDOS :  ' WS-CANT-REG-LEIDOS.
+           DISPLAY 'CANTIDAD ALTAS      :  ' WS-CANT-ALTAS.
+           DISPLAY 'CANTIDAD CAMBIOS    :  ' WS-CANT-CAMBIOS.
+           DISPLAY 'CANTIDAD BAJAS      :  ' WS-CANT-BAJAS.
+           DISPLAY 'CANTIDAD RECHAZADOS :  ' WS-CANT-REG-ERROR.
+           DISPLAY '--------------------------------------'.
+           DISPLAY '          FIN DEL PROGRAMA            '.
+           DISPLAY '--------------------------------------'.
+
+       4000-TOTALES-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM MANTTARJ.
