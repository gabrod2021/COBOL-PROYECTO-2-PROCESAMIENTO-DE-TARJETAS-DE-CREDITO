@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------*
+      * CONTROL.CPY : LAYOUT DEL LOG DE CONTROL DE CORRIDA (CONTROL.LOG)*
+      *               UNA LINEA POR CORRIDA DE TP02EJ01, CON FECHA/HORA,*
+      *               CANTIDAD DE REGISTROS PROCESADOS Y EL FILE STATUS *
+      *               FINAL DE CADA ARCHIVO INVOLUCRADO. EL ARCHIVO SE  *
+      *               ABRE SIEMPRE EN MODO EXTEND PARA QUE CADA CORRIDA *
+      *               AGREGUE UNA LINEA SIN BORRAR EL HISTORICO.        *
+      *----------------------------------------------------------------*
+       FD  CONTROL-RUN
+           LABEL RECORD STANDARD.
+
+       01  REG-CONTROL-RUN.
+           05  CTL-FECHA-CORRIDA.
+               10  CTL-ANIO                   PIC 9(04).
+               10  FILLER                     PIC X VALUE '-'.
+               10  CTL-MES                    PIC 9(02).
+               10  FILLER                     PIC X VALUE '-'.
+               10  CTL-DIA                    PIC 9(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-HORA-CORRIDA.
+               10  CTL-HORA                   PIC 9(02).
+               10  FILLER                     PIC X VALUE ':'.
+               10  CTL-MINUTO                 PIC 9(02).
+               10  FILLER                     PIC X VALUE ':'.
+               10  CTL-SEGUNDO                PIC 9(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-CANT-REG-LEIDOS            PIC 9(08).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-CANT-REG-GRABADOS          PIC 9(08).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-CANT-REG-ERROR             PIC 9(08).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-ENTRADA                 PIC X(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-ERRORES                 PIC X(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-RESUMENES               PIC X(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-PARAMETROS              PIC X(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-CHECKPOINT              PIC X(02).
+           05  FILLER                         PIC X VALUE SPACE.
+           05  CTL-FS-DESCUENTOS              PIC X(02).
