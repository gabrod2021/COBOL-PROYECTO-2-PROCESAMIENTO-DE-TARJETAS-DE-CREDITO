@@ -35,6 +35,26 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-RESUMENES.
 
+       SELECT PARAMETROS
+           ASSIGN TO '../PARAMETROS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
+       SELECT CHECKPOINT
+           ASSIGN TO '../CHECKPOINT.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+       SELECT DESCUENTOS
+           ASSIGN TO '../DESCUENTOS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DESCUENTOS.
+
+       SELECT CONTROL-RUN
+           ASSIGN TO '../CONTROL.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONTROL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -42,6 +62,10 @@
        COPY "CONSUMOS.CPY".
        COPY "ERRORES.CPY".
        COPY "RESUMENES.CPY".
+       COPY "PARAMETROS.CPY".
+       COPY "CHECKPOINT.CPY".
+       COPY "DESCUENTOS.CPY".
+       COPY "CONTROL.CPY".
 
        WORKING-STORAGE SECTION.
 
@@ -79,10 +103,49 @@
              88 FS-RESUMENES-EOF                VALUE '10'.
              88 FS-RESUMENES-NFD                VALUE '35'.
 
+          05 FS-PARAMETROS                 PIC X(2).
+             88 FS-PARAMETROS-OK                VALUE '00'.
+             88 FS-PARAMETROS-EOF               VALUE '10'.
+             88 FS-PARAMETROS-NFD               VALUE '35'.
+
+          05 FS-CHECKPOINT                 PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+
+          05 FS-DESCUENTOS                 PIC X(2).
+             88 FS-DESCUENTOS-OK                VALUE '00'.
+             88 FS-DESCUENTOS-EOF               VALUE '10'.
+             88 FS-DESCUENTOS-NFD               VALUE '35'.
+
+          05 FS-CONTROL                    PIC X(2).
+             88 FS-CONTROL-OK                   VALUE '00'.
+             88 FS-CONTROL-EOF                  VALUE '10'.
+             88 FS-CONTROL-NFD                  VALUE '35'.
+
        01 WS-ENTRADA-EOF                     PIC X(1).
           88 WS-ENTRADA-EOF-YES              VALUE 'Y'.
           88 WS-ENTRADA-EOF-NO               VALUE 'N'.
 
+       01 WS-PARAMETROS-EOF                  PIC X(1).
+          88 WS-PARAMETROS-EOF-YES           VALUE 'Y'.
+          88 WS-PARAMETROS-EOF-NO            VALUE 'N'.
+
+       01 WS-CHECKPOINT-EOF                  PIC X(1).
+          88 WS-CHECKPOINT-EOF-YES           VALUE 'Y'.
+          88 WS-CHECKPOINT-EOF-NO            VALUE 'N'.
+
+       01 WS-DESCUENTOS-EOF                  PIC X(1).
+          88 WS-DESCUENTOS-EOF-YES           VALUE 'Y'.
+          88 WS-DESCUENTOS-EOF-NO            VALUE 'N'.
+
+      * INDICA SI ESTA CORRIDA RETOMA UN ARCHIVO DE CONSUMOS.SEQ
+      * PARCIALMENTE PROCESADO (CHECKPOINT.SEQ TRAIA UN PUNTO DE
+      * RETOMA DISTINTO DE CERO).
+       01 WS-MODO-RESTART                    PIC X(1).
+          88 WS-ES-RESTART                   VALUE 'S'.
+          88 WS-ES-NORMAL                    VALUE 'N'.
+
        01 WS-REG-MAESTRO.
           05 WS-MAE-CUENTA                  PIC 9(10).
           05 WS-MAE-NRO-TARJ                PIC X(19).
@@ -92,6 +155,13 @@
           05 WS-MAE-COD-POSTAL              PIC 9(4).
           05 WS-MAE-MONEDA                  PIC X(3).
           05 WS-MAE-LIMITE                  PIC 9(8)V99.
+          05 WS-MAE-SALDO-ANT               PIC 9(8)V99.
+          05 WS-MAE-FECHA-VENC              PIC X(10).
+          05 WS-MAE-ESTADO                  PIC X(01).
+             88 WS-MAE-ACTIVA                   VALUE 'A'.
+             88 WS-MAE-BLOQUEADA                VALUE 'B'.
+             88 WS-MAE-CERRADA                  VALUE 'C'.
+          05 WS-MAE-DIA-CORTE               PIC 9(02).
 
       *  ------ FECHA DEL SISTEMA ------------------
        01  WS-CURRENT-DATE-FIELDS.
@@ -147,6 +217,7 @@
           05 FILLER            PIC X(11) VALUE 'Fecha'.
           05 FILLER            PIC X(33) VALUE 'Detalle'.
           05 FILLER            PIC X(5)  VALUE 'Cuota'.
+          05 FILLER            PIC X(8)  VALUE 'Mov.'.
           05 FILLER            PIC X(15) VALUE '     Pesos'.
           05 FILLER            PIC X(15) VALUE '     Dolares'.
 
@@ -163,9 +234,13 @@
           05 FILLER                         PIC X VALUE "/".
           05 DET-CANT-CUOTAS                PIC 9(2).
           05 FILLER                         PIC X VALUE " ".
+          05 DET-TIPO-MOV-TXT               PIC X(07).
+          05 FILLER                         PIC X VALUE " ".
           05 DET-IMPORTE-PESOS              PIC ZZ.ZZZ.ZZZ,ZZ.
           05 FILLER                         PIC X VALUE " ".
           05 DET-IMPORTE-DOLARES            PIC ZZ.ZZZ.ZZZ,ZZ.
+          05 FILLER                         PIC X VALUE " ".
+          05 DET-MONEDA                     PIC X(03).
 
        01 LINEA-DETALLE-1.
           05 FILLER                     PIC X(11) VALUE SPACES.
@@ -180,9 +255,16 @@
        01 LINEA-TOTALES-1.
           05 FILLER                   PIC X(32) VALUE SPACES.
           05 FILLER                   PIC X(14) VALUE 'Saldo Actual: '.
-          05 TOT-ACUM-PESOS           PIC $ZZ.ZZZ.ZZ9,99.
+          05 TOT-ACUM-PESOS           PIC $ZZ.ZZZ.ZZ9,99-.
           05 FILLER                   PIC X(5) VALUE ' u$s '.
-          05 TOT-ACUM-DOLARES         PIC $ZZ.ZZZ.ZZ9,99.
+          05 TOT-ACUM-DOLARES         PIC $ZZ.ZZZ.ZZ9,99-.
+
+       01 LINEA-TOTALES-MONEDA-EXTRA.
+          05 FILLER                   PIC X(32) VALUE SPACES.
+          05 FILLER                   PIC X(14) VALUE 'Saldo Actual: '.
+          05 TOT-EXT-MONEDA           PIC X(03).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 TOT-EXT-VALOR            PIC $ZZ.ZZZ.ZZ9,99-.
 
        01 LINEA-TOTALES-2.
           05 FILLER                   PIC X(32) VALUE SPACES.
@@ -204,18 +286,140 @@
           05 WS-CANT-REG-GRABADOS           PIC 9(8).
           05 WS-CANT-REG-ERROR              PIC 9(8).
 
+      * CONTROL DE CHECKPOINT/RESTART. AL CERRAR CADA TARJETA SE GRABA
+      * UN PUNTO DE RETOMA EN CHECKPOINT.SEQ PARA NO TENER QUE
+      * REPROCESAR CONSUMOS.SEQ DESDE EL PRIMER REGISTRO SI LA CORRIDA
+      * ABENDEA. TIENE QUE SER POR TARJETA (NO CADA VARIAS) PORQUE
+      * 2295-ACTUALIZAR-SALDO-MAESTRO GRABA EL NUEVO MAE-SALDO-ANT DE
+      * LA TARJETA EN EL MISMO MOMENTO: SI EL CHECKPOINT QUEDARA MAS
+      * ATRASADO QUE EL MAESTRO, UNA RETOMA VOLVERIA A PROCESAR
+      * TARJETAS YA ACTUALIZADAS Y DUPLICARIA SU SALDO.
+       01 WS-CONTROL-CHECKPOINT.
+          05 WS-CANT-TARJETAS-PROCESADAS    PIC 9(8).
+          05 WS-REG-A-SALTAR                PIC 9(8).
+          05 WS-IX-SALTO                    PIC 9(8).
+
        01 WS-ACUMULADORES.
-          05 WS-ACU-PESOS                   PIC 9(8)V9(02).
-          05 WS-ACU-DOLAR                   PIC 9(8)V9(02).
-          05 WS-ACU-TOTAL                   PIC 9(8)V9(02).
+          05 WS-ACU-PESOS                   PIC S9(8)V9(02).
+          05 WS-ACU-TOTAL                   PIC S9(8)V9(02).
+      * PORCION DEL SALDO DE LA TARJETA, EXPRESADA EN PESOS, QUE VIENE
+      * DE CORTES ANTERIORES (WS-MAE-SALDO-ANT) EN LUGAR DE CONSUMOS
+      * DEL PERIODO. SOBRE ESTA PORCION "VIEJA" SE APLICA EL CARGO
+      * FINANCIERO AL CALCULAR EL PAGO MINIMO.
+          05 WS-ACU-SALDO-ANT-PESOS         PIC 9(8)V9(02).
+      * PORCION DE LOS CONSUMOS DEL PERIODO, EXPRESADA EN PESOS, QUE
+      * CORRESPONDE A LA CUOTA QUE VENCE ESTE MES DE LOS CONSUMOS
+      * FINANCIADOS EN CUOTAS (ENT-CANT-CUOTAS > 1).
+          05 WS-ACU-CUOTAS-PESOS            PIC 9(8)V9(02).
+      * IMPORTE TOTAL (SIN DIVIDIR POR LA CANTIDAD DE CUOTAS), EN
+      * PESOS, DE ESOS MISMOS CONSUMOS FINANCIADOS. WS-ACU-PESOS YA
+      * SUMO EL IMPORTE COMPLETO DE CADA CONSUMO, CUOTAS O NO; ESTE
+      * ACUMULADOR PERMITE DESCONTAR DE WS-ACU-TOTAL EL TOTAL FINANCIADO
+      * (NO SOLO LA CUOTA QUE VENCE) AL CALCULAR WS-BASE-FINANCIACION,
+      * PARA QUE EL SALDO PENDIENTE DE LAS CUOTAS FUTURAS NO PAGUE
+      * ADEMAS EL PISO DEL 5% DE CONTADO.
+          05 WS-ACU-CUOTAS-TOTAL-PESOS      PIC 9(8)V9(02).
+
+      * TABLA DE MONEDAS EXTRANJERAS COTIZADAS EN EL DIA. EL INDICE 1
+      * SE RESERVA PARA "ARS" (COTIZACION 1,00, NO SE ACUMULA AHI).
+       01 WS-TABLA-MONEDAS.
+          05 WS-CANT-MONEDAS                PIC 9(02) VALUE 1.
+          05 WS-MONEDA-ITEM OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-CANT-MONEDAS
+                             INDEXED BY WS-IX-MON.
+             10 WS-MON-CODIGO                PIC X(03).
+             10 WS-MON-COTIZACION            PIC 9(08)V9(02).
+             10 WS-MON-ACUMULADO             PIC S9(08)V9(02).
+
+       01 WS-SW-MONEDA                       PIC X(01).
+          88 WS-MONEDA-ENCONTRADA            VALUE 'S'.
+          88 WS-MONEDA-NO-ENCONTRADA         VALUE 'N'.
+
+       01 WS-MONEDA-BUSQUEDA                 PIC X(03).
+
+      * TABLA DE DESCUENTOS POR CATEGORIA DE COMERCIO Y RANGO DE
+      * FECHAS, LEIDA DE DESCUENTOS.SEQ. SI UN CONSUMO NO CAE EN
+      * NINGUNA CATEGORIA/RANGO DE LA TABLA, SE LE APLICA EL
+      * PORCENTAJE GENERAL (WS-PORCENTAJE-DTO) COMO HASTA AHORA.
+       01 WS-TABLA-DESCUENTOS.
+          05 WS-CANT-DESCUENTOS             PIC 9(04) VALUE 0.
+          05 WS-DTO-ITEM OCCURS 1 TO 500 TIMES
+                          DEPENDING ON WS-CANT-DESCUENTOS
+                          INDEXED BY WS-IX-DTO.
+             10 WS-DTO-CATEGORIA              PIC X(03).
+             10 WS-DTO-FECHA-DESDE             PIC X(10).
+             10 WS-DTO-FECHA-HASTA             PIC X(10).
+             10 WS-DTO-PORCENTAJE              PIC 9(03)V9(02).
+
+       01 WS-SW-DESCUENTO                    PIC X(01).
+          88 WS-DTO-ENCONTRADO                VALUE 'S'.
+          88 WS-DTO-NO-ENCONTRADO             VALUE 'N'.
+
+      * INDICA SI LA TARJETA DEL REGISTRO EN CURSO QUEDO HABILITADA
+      * PARA PROCESAR SU CORTE LUEGO DE 2160-VALIDAR-ESTADO-TARJETA.
+       01 WS-SW-TARJETA                      PIC X(01).
+          88 WS-TARJETA-OK                      VALUE 'S'.
+          88 WS-TARJETA-INVALIDA                VALUE 'N'.
+
+      * INDICA SI LA FECHA DEL REGISTRO EN CURSO CAE DENTRO DEL
+      * PERIODO DE FACTURACION VIGENTE DE LA TARJETA (WS-MAE-DIA-CORTE).
+       01 WS-SW-PERIODO                      PIC X(01).
+          88 WS-EN-PERIODO                      VALUE 'S'.
+          88 WS-FUERA-DE-PERIODO                VALUE 'N'.
+
+      * DESGLOSE DE RECHAZOS POR CODIGO DE ERROR, PARA EL REPORTE DE
+      * FIN DE CORRIDA DE 4010-MOSTRAR-DESGLOSE-ERRORES.
+       01 WS-CANT-ERROR-X-CODIGO.
+          05 WS-CANT-ERR-FECHA-INVALIDA      PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-TARJETA-NFD         PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-MONEDA-NO-COTIZADA  PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-DUPLICADO           PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-TARJETA-VENCIDA     PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-TARJETA-BLOQUEADA   PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-TARJETA-BAJA        PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-FUERA-PERIODO       PIC 9(8) VALUE 0.
+          05 WS-CANT-ERR-OTROS               PIC 9(8) VALUE 0.
+
+      * TABLA DE CONSUMOS YA VISTOS DENTRO DEL BLOQUE DE LA TARJETA QUE
+      * SE ESTA CORTANDO, PARA DETECTAR CONSUMOS DUPLICADOS (MISMA
+      * FECHA/IMPORTE/DETALLE) ANTES DE QUE LLEGUEN AL RESUMEN.
+       01 WS-TABLA-DUPLICADOS.
+          05 WS-CANT-DUP-VISTOS             PIC 9(04) VALUE 0.
+          05 WS-DUP-ITEM OCCURS 1 TO 500 TIMES
+                          DEPENDING ON WS-CANT-DUP-VISTOS
+                          INDEXED BY WS-IX-DUP.
+             10 WS-DUP-FECHA                  PIC X(10).
+             10 WS-DUP-IMPORTE                PIC 9(08)V9(02).
+             10 WS-DUP-DETALLE                PIC X(32).
+
+       01 WS-SW-DUPLICADO                    PIC X(01).
+          88 WS-ES-DUPLICADO                 VALUE 'S'.
+          88 WS-NO-ES-DUPLICADO              VALUE 'N'.
 
        01 WS-VARIABLES-AUXILIARES.
           05 WS-COTIZACION                  PIC 9(8)V9(02).
           05 WS-PORCENTAJE-DTO              PIC 9(3)V9(02).
+          05 WS-PORCENTAJE-APLICADO         PIC 9(3)V9(02).
+          05 WS-PORC-FINANCIACION           PIC 9(3)V9(02).
           05 WS-TARJETA-ANTERIOR            PIC X(19).
+          05 WS-TARJETA-MAX-VISTA           PIC X(19) VALUE LOW-VALUES.
           05 WS-LIMITE-ANTERIOR             PIC 9(8)V9(02).
-          05 WS-IMPORTE-AUX                 PIC 9(8)V9(02).
+          05 WS-IMPORTE-AUX                 PIC S9(8)V9(02).
           05 WS-IMPORTE-DTO                 PIC 9(8)V9(02).
+          05 WS-IMPORTE-CUOTA               PIC 9(8)V9(02).
+          05 WS-BASE-FINANCIACION           PIC S9(8)V9(02).
+
+      * GRUPO DE LINKAGE PARA CALL 'ACTUTARJ', QUE GRABA EN EL MAESTRO
+      * EL NUEVO SALDO (WS-ACU-TOTAL) CALCULADO AL CERRAR CADA TARJETA,
+      * PARA QUE EL PROXIMO PERIODO ARRANQUE DEL SALDO REAL Y NO DEL
+      * DE LA CORRIDA ANTERIOR A ESA.
+       01 WS-ACTUALIZACION.
+          05 WS-ACT-NRO-TARJ                PIC X(19).
+          05 WS-ACT-SALDO-NUEVO             PIC S9(8)V99.
+          05 WS-ACT-COD-RESPUESTA           PIC X(02).
+             88 WS-ACT-ACTUALIZADA              VALUE '00'.
+             88 WS-ACT-TARJETA-NO-ENCONTRADA     VALUE '01'.
+             88 WS-ACT-ERROR                    VALUE '02'.
           05 WS-PAGO-MIN                    PIC 9(8)V9(02).
 
        77 AUXILIAR  PIC S9(8)V99.
@@ -249,25 +453,22 @@
            INITIALIZE WS-CONTADORES
                       WS-ACUMULADORES.
 
-           MOVE 360,55 TO WS-COTIZACION.
-           MOVE 0,1 TO WS-PORCENTAJE-DTO.
-           MULTIPLY WS-PORCENTAJE-DTO BY 100
-                GIVING DET-PORCENTAJE.
-
-      * CODIGO PARA ACEPTAR POR PANTALLA:
-      *     DISPLAY '-----------------------------------'.
-      *     DISPLAY 'INGRESE COTIZACION:'.
-      *     ACCEPT WS-COTIZACION.
-      *     DISPLAY '-----------------------------------'.
-      *     DISPLAY 'INGRESE DESCUENTO:'.
-      *     ACCEPT WS-PORCENTAJE-DTO.
-      *     DISPLAY '-----------------------------------'.
+           PERFORM 1050-LEER-PARAMETROS
+              THRU 1050-LEER-PARAMETROS-FIN.
+
+           PERFORM 1055-LEER-DESCUENTOS
+              THRU 1055-LEER-DESCUENTOS-FIN.
+
+           PERFORM 1090-LEER-CHECKPOINT
+              THRU 1090-LEER-CHECKPOINT-FIN.
 
       *------------APERTURA DE ARCHIVOS -------------------------------*
            OPEN INPUT ENTRADA.
 
            EVALUATE FS-ENTRADA
                WHEN '00'
+                    PERFORM 1095-SALTAR-REGISTROS
+                       THRU 1095-SALTAR-REGISTROS-FIN
                     PERFORM 1500-LEER-ARCHIVO
                        THRU 1500-LEER-ARCHIVO-EXIT
                WHEN '35'
@@ -280,7 +481,11 @@
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
            END-EVALUATE.
       *----------------------------------------------------------------*
-           OPEN OUTPUT ERRORES.
+           IF WS-ES-RESTART
+              OPEN EXTEND ERRORES
+           ELSE
+              OPEN OUTPUT ERRORES
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-ERRORES-OK
@@ -293,7 +498,11 @@
                     DISPLAY 'FILE STATUS: ' FS-ERRORES
            END-EVALUATE.
       *----------------------------------------------------------------*
-           OPEN OUTPUT RESUMENES.
+           IF WS-ES-RESTART
+              OPEN EXTEND RESUMENES
+           ELSE
+              OPEN OUTPUT RESUMENES
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-RESUMENES-OK
@@ -305,9 +514,281 @@
                     DISPLAY 'ERROR AL ABRIR EL ARCHIVO CONSUMO'
                     DISPLAY 'FILE STATUS: ' FS-RESUMENES
            END-EVALUATE.
+      *----------------------------------------------------------------*
+           IF WS-ES-RESTART
+              OPEN EXTEND CHECKPOINT
+           ELSE
+              OPEN OUTPUT CHECKPOINT
+           END-IF.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+              DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-IF.
 
        1000-INICIAR-PROGRAMA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+      * 1050-LEER-PARAMETROS : LEE LA COTIZACION DEL DIA DE CADA MONEDA *
+      * Y EL PORCENTAJE DE DESCUENTO DESDE PARAMETROS.SEQ. SI EL        *
+      * ARCHIVO NO ESTA DISPONIBLE O NO TRAE UNA COTIZACION DE DOLAR SE *
+      * TOMAN VALORES POR DEFECTO PARA NO DETENER LA FACTURACION.       *
+      *----------------------------------------------------------------*
+       1050-LEER-PARAMETROS.
+
+           MOVE 360,55 TO WS-COTIZACION.
+           MOVE 0,1 TO WS-PORCENTAJE-DTO.
+           MOVE 0,03 TO WS-PORC-FINANCIACION.
+           MOVE 1 TO WS-CANT-MONEDAS.
+           MOVE "ARS" TO WS-MON-CODIGO(1).
+           MOVE 1,00 TO WS-MON-COTIZACION(1).
+           MOVE 0 TO WS-MON-ACUMULADO(1).
+           SET WS-PARAMETROS-EOF-NO TO TRUE.
+
+           OPEN INPUT PARAMETROS.
+
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                    PERFORM 1060-LEER-REG-PARAMETRO
+                       THRU 1060-LEER-REG-PARAMETRO-FIN
+                    PERFORM 1070-PROCESAR-REG-PARAMETRO
+                       THRU 1070-PROCESAR-REG-PARAMETRO-FIN
+                      UNTIL WS-PARAMETROS-EOF-YES
+                    CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NFD
+                    DISPLAY 'NO SE ENCUENTRA PARAMETROS.SEQ, SE USAN '
+                            'VALORES POR DEFECTO'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR PARAMETROS.SEQ, SE USAN '
+                            'VALORES POR DEFECTO'
+                    DISPLAY 'FILE STATUS: ' FS-PARAMETROS
+           END-EVALUATE.
+
+           PERFORM 1080-VERIFICAR-USD
+              THRU 1080-VERIFICAR-USD-FIN.
+
+       1050-LEER-PARAMETROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-LEER-REG-PARAMETRO.
+
+           READ PARAMETROS
+             AT END
+                SET WS-PARAMETROS-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-PARAMETROS-EOF-NO      TO TRUE
+           END-READ.
+
+       1060-LEER-REG-PARAMETRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1070-PROCESAR-REG-PARAMETRO.
+
+           EVALUATE TRUE
+               WHEN PAR-TIPO-GENERAL
+                    MOVE PAR-PORCENTAJE-DTO TO WS-PORCENTAJE-DTO
+                    MOVE PAR-PORC-FINANCIACION TO WS-PORC-FINANCIACION
+               WHEN PAR-TIPO-MONEDA
+                    IF WS-CANT-MONEDAS < 10
+                       ADD 1 TO WS-CANT-MONEDAS
+                       MOVE PAR-MONEDA
+                         TO WS-MON-CODIGO(WS-CANT-MONEDAS)
+                       MOVE PAR-COTIZACION
+                         TO WS-MON-COTIZACION(WS-CANT-MONEDAS)
+                       MOVE 0
+                         TO WS-MON-ACUMULADO(WS-CANT-MONEDAS)
+                    END-IF
+                    IF PAR-MONEDA = "USD"
+                       MOVE PAR-COTIZACION TO WS-COTIZACION
+                    END-IF
+           END-EVALUATE.
+
+           PERFORM 1060-LEER-REG-PARAMETRO
+              THRU 1060-LEER-REG-PARAMETRO-FIN.
+
+       1070-PROCESAR-REG-PARAMETRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1080-VERIFICAR-USD : SI PARAMETROS.SEQ NO TRAJO UNA COTIZACION  *
+      * DE "USD" EXPLICITA, SE AGREGA UNA ENTRADA CON LA COTIZACION     *
+      * POR DEFECTO PARA PRESERVAR EL COMPORTAMIENTO HISTORICO.         *
+      *----------------------------------------------------------------*
+       1080-VERIFICAR-USD.
+
+           SET WS-MONEDA-NO-ENCONTRADA TO TRUE.
+
+           IF WS-CANT-MONEDAS > 1
+              SET WS-IX-MON TO 2
+              SEARCH WS-MONEDA-ITEM
+                 WHEN WS-MON-CODIGO(WS-IX-MON) = "USD"
+                      SET WS-MONEDA-ENCONTRADA TO TRUE
+              END-SEARCH
+           END-IF.
+
+           IF WS-MONEDA-NO-ENCONTRADA AND WS-CANT-MONEDAS < 10
+              ADD 1 TO WS-CANT-MONEDAS
+              MOVE "USD"         TO WS-MON-CODIGO(WS-CANT-MONEDAS)
+              MOVE WS-COTIZACION TO WS-MON-COTIZACION(WS-CANT-MONEDAS)
+              MOVE 0             TO WS-MON-ACUMULADO(WS-CANT-MONEDAS)
+           END-IF.
+
+       1080-VERIFICAR-USD-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1055-LEER-DESCUENTOS : LEE DESCUENTOS.SEQ, LA TABLA DE          *
+      * PORCENTAJES DE DESCUENTO POR CATEGORIA DE COMERCIO Y RANGO DE   *
+      * FECHAS. SI EL ARCHIVO NO ESTA DISPONIBLE, LA TABLA QUEDA VACIA  *
+      * Y 2400-PROCESAR-DETALLE USA SIEMPRE EL PORCENTAJE GENERAL.      *
+      *----------------------------------------------------------------*
+       1055-LEER-DESCUENTOS.
+
+           MOVE 0 TO WS-CANT-DESCUENTOS.
+           SET WS-DESCUENTOS-EOF-NO TO TRUE.
+
+           OPEN INPUT DESCUENTOS.
+
+           EVALUATE TRUE
+               WHEN FS-DESCUENTOS-OK
+                    PERFORM 1060-LEER-REG-DESCUENTO
+                       THRU 1060-LEER-REG-DESCUENTO-FIN
+                    PERFORM 1065-PROCESAR-REG-DESCUENTO
+                       THRU 1065-PROCESAR-REG-DESCUENTO-FIN
+                      UNTIL WS-DESCUENTOS-EOF-YES
+                    CLOSE DESCUENTOS
+               WHEN FS-DESCUENTOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA DESCUENTOS.SEQ, SE USA '
+                            'SOLO EL PORCENTAJE GENERAL'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR DESCUENTOS.SEQ, SE USA '
+                            'SOLO EL PORCENTAJE GENERAL'
+                    DISPLAY 'FILE STATUS: ' FS-DESCUENTOS
+           END-EVALUATE.
+
+       1055-LEER-DESCUENTOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-LEER-REG-DESCUENTO.
+
+           READ DESCUENTOS
+             AT END
+                SET WS-DESCUENTOS-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-DESCUENTOS-EOF-NO      TO TRUE
+           END-READ.
+
+       1060-LEER-REG-DESCUENTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1065-PROCESAR-REG-DESCUENTO.
+
+           IF WS-CANT-DESCUENTOS < 500
+              ADD 1 TO WS-CANT-DESCUENTOS
+              MOVE DTO-CATEGORIA
+                TO WS-DTO-CATEGORIA(WS-CANT-DESCUENTOS)
+              MOVE DTO-FECHA-DESDE
+                TO WS-DTO-FECHA-DESDE(WS-CANT-DESCUENTOS)
+              MOVE DTO-FECHA-HASTA
+                TO WS-DTO-FECHA-HASTA(WS-CANT-DESCUENTOS)
+              MOVE DTO-PORCENTAJE
+                TO WS-DTO-PORCENTAJE(WS-CANT-DESCUENTOS)
+           END-IF.
+
+           PERFORM 1060-LEER-REG-DESCUENTO
+              THRU 1060-LEER-REG-DESCUENTO-FIN.
+
+       1065-PROCESAR-REG-DESCUENTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1090-LEER-CHECKPOINT : SI UNA CORRIDA ANTERIOR DEJO UN PUNTO DE *
+      * RETOMA EN CHECKPOINT.SEQ, LO TOMA PARA SALTAR EN 1095 LOS       *
+      * REGISTROS DE CONSUMOS.SEQ YA PROCESADOS Y PARA CONTINUAR LA     *
+      * NUMERACION DE TARJETAS CERRADAS. SI NO HAY CHECKPOINT, LA       *
+      * CORRIDA ARRANCA NORMAL DESDE EL PRIMER REGISTRO.                *
+      *----------------------------------------------------------------*
+       1090-LEER-CHECKPOINT.
+
+           SET WS-ES-NORMAL TO TRUE.
+           MOVE 0 TO WS-REG-A-SALTAR.
+           MOVE 0 TO WS-CANT-TARJETAS-PROCESADAS.
+
+           OPEN INPUT CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN FS-CHECKPOINT-OK
+                    PERFORM 1091-LEER-REG-CHECKPOINT
+                       THRU 1091-LEER-REG-CHECKPOINT-FIN
+                    PERFORM 1092-PROCESAR-REG-CHECKPOINT
+                       THRU 1092-PROCESAR-REG-CHECKPOINT-FIN
+                      UNTIL WS-CHECKPOINT-EOF-YES
+                    CLOSE CHECKPOINT
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+           IF WS-REG-A-SALTAR > 0
+              SET WS-ES-RESTART TO TRUE
+           END-IF.
+
+       1090-LEER-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1091-LEER-REG-CHECKPOINT.
+
+           READ CHECKPOINT
+             AT END
+                SET WS-CHECKPOINT-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-CHECKPOINT-EOF-NO      TO TRUE
+           END-READ.
+
+       1091-LEER-REG-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1092-PROCESAR-REG-CHECKPOINT.
+
+           MOVE CKP-CANT-REG-LEIDOS TO WS-REG-A-SALTAR.
+           MOVE CKP-CANT-TARJETAS-PROCESADAS
+             TO WS-CANT-TARJETAS-PROCESADAS.
+           MOVE CKP-CANT-REG-GRABADOS TO WS-CANT-REG-GRABADOS.
+           MOVE CKP-CANT-REG-ERROR    TO WS-CANT-REG-ERROR.
+
+           PERFORM 1091-LEER-REG-CHECKPOINT
+              THRU 1091-LEER-REG-CHECKPOINT-FIN.
+
+       1092-PROCESAR-REG-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1095-SALTAR-REGISTROS : EN UNA CORRIDA DE RETOMA, LEE Y          *
+      * DESCARTA LOS REGISTROS DE CONSUMOS.SEQ YA CUBIERTOS POR EL       *
+      * ULTIMO CHECKPOINT PARA NO VOLVER A GRABARLOS.                   *
+      *----------------------------------------------------------------*
+       1095-SALTAR-REGISTROS.
+
+           IF WS-ES-RESTART
+              PERFORM 1096-SALTAR-UN-REGISTRO
+                 THRU 1096-SALTAR-UN-REGISTRO-FIN
+                 VARYING WS-IX-SALTO FROM 1 BY 1
+                    UNTIL WS-IX-SALTO > WS-REG-A-SALTAR
+                       OR WS-ENTRADA-EOF-YES
+              DISPLAY 'RETOMANDO CORRIDA DESDE EL REGISTRO '
+                      WS-REG-A-SALTAR
+           END-IF.
+
+       1095-SALTAR-REGISTROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1096-SALTAR-UN-REGISTRO.
+
+           READ ENTRADA
+             AT END
+                SET WS-ENTRADA-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-ENTRADA-EOF-NO      TO TRUE
+                ADD 1 TO WS-CANT-REG-LEIDOS
+           END-READ.
+
+       1096-SALTAR-UN-REGISTRO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1500-LEER-ARCHIVO.
 
@@ -355,8 +836,15 @@
                   PERFORM 1500-LEER-ARCHIVO
                      THRU 1500-LEER-ARCHIVO-EXIT
               ELSE
-                 PERFORM 2200-PROCESAR-CORTE
-                    THRU 2200-PROCESAR-CORTE-FIN
+                 PERFORM 2160-VALIDAR-ESTADO-TARJETA
+                    THRU 2160-VALIDAR-ESTADO-TARJETA-FIN
+                 IF WS-TARJETA-INVALIDA
+                    PERFORM 1500-LEER-ARCHIVO
+                       THRU 1500-LEER-ARCHIVO-EXIT
+                 ELSE
+                    PERFORM 2200-PROCESAR-CORTE
+                       THRU 2200-PROCESAR-CORTE-FIN
+                 END-IF
               END-IF
 
            END-IF.
@@ -389,6 +877,8 @@
            EVALUATE FS-ERRORES
                WHEN '00'
                     ADD 1 TO WS-CANT-REG-ERROR
+                    PERFORM 2157-ACUMULAR-DESGLOSE
+                       THRU 2157-ACUMULAR-DESGLOSE-FIN
                WHEN OTHER
                     DISPLAY 'ERROR AL GRABAR EL ARCHIVO ERROR'
                     DISPLAY 'FILE STATUS: ' FS-ERRORES
@@ -396,34 +886,305 @@
 
        2155-GRABAR-ERROR-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * 2157-ACUMULAR-DESGLOSE : SUMA EL RECHAZO RECIEN GRABADO AL      *
+      * CONTADOR DE SU CODIGO DE ERROR, PARA EL REPORTE DE FIN DE       *
+      * CORRIDA DE 4010-MOSTRAR-DESGLOSE-ERRORES.                       *
+      *----------------------------------------------------------------*
+       2157-ACUMULAR-DESGLOSE.
+
+           EVALUATE CODIGO-ERROR
+               WHEN "01"
+                    ADD 1 TO WS-CANT-ERR-FECHA-INVALIDA
+               WHEN "02"
+                    ADD 1 TO WS-CANT-ERR-TARJETA-NFD
+               WHEN "03"
+                    ADD 1 TO WS-CANT-ERR-MONEDA-NO-COTIZADA
+               WHEN "04"
+                    ADD 1 TO WS-CANT-ERR-DUPLICADO
+               WHEN "05"
+                    ADD 1 TO WS-CANT-ERR-TARJETA-VENCIDA
+               WHEN "06"
+                    ADD 1 TO WS-CANT-ERR-TARJETA-BLOQUEADA
+               WHEN "07"
+                    ADD 1 TO WS-CANT-ERR-TARJETA-BAJA
+               WHEN "08"
+                    ADD 1 TO WS-CANT-ERR-FUERA-PERIODO
+               WHEN OTHER
+                    ADD 1 TO WS-CANT-ERR-OTROS
+           END-EVALUATE.
+
+       2157-ACUMULAR-DESGLOSE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2160-VALIDAR-ESTADO-TARJETA : UNA TARJETA ENCONTRADA EN EL      *
+      * MAESTRO PUEDE SEGUIR SIN HABILITAR EL CONSUMO: VENCIDA, O CON   *
+      * SU CUENTA BLOQUEADA O DADA DE BAJA. SE RECHAZA CON UN CODIGO    *
+      * DE ERROR PROPIO PARA CADA MOTIVO EN LUGAR DE TRATARLA COMO      *
+      * TARJETA INEXISTENTE (CODIGO "02").                              *
+      *----------------------------------------------------------------*
+       2160-VALIDAR-ESTADO-TARJETA.
+
+           SET WS-TARJETA-OK TO TRUE.
+
+           EVALUATE TRUE
+               WHEN WS-MAE-BLOQUEADA
+                    MOVE ENT-ARCHIVOS TO DETALLE
+                    MOVE "06" TO CODIGO-ERROR
+                    MOVE "TARJETA BLOQUEADA" TO DESCRIPCION-ERR
+                    PERFORM 2155-GRABAR-ERROR
+                       THRU 2155-GRABAR-ERROR-FIN
+                    SET WS-TARJETA-INVALIDA TO TRUE
+               WHEN WS-MAE-CERRADA
+                    MOVE ENT-ARCHIVOS TO DETALLE
+                    MOVE "07" TO CODIGO-ERROR
+                    MOVE "TARJETA DADA DE BAJA" TO DESCRIPCION-ERR
+                    PERFORM 2155-GRABAR-ERROR
+                       THRU 2155-GRABAR-ERROR-FIN
+                    SET WS-TARJETA-INVALIDA TO TRUE
+               WHEN ENT-FECHA > WS-MAE-FECHA-VENC
+                    MOVE ENT-ARCHIVOS TO DETALLE
+                    MOVE "05" TO CODIGO-ERROR
+                    MOVE "TARJETA VENCIDA" TO DESCRIPCION-ERR
+                    PERFORM 2155-GRABAR-ERROR
+                       THRU 2155-GRABAR-ERROR-FIN
+                    SET WS-TARJETA-INVALIDA TO TRUE
+           END-EVALUATE.
+
+       2160-VALIDAR-ESTADO-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2165-VALIDAR-PERIODO-CORTE : UNA TARJETA CON DIA DE CORTE       *
+      * DEFINIDO (WS-MAE-DIA-CORTE > 0) SOLO FACTURA EN ESTA CORRIDA    *
+      * LOS MOVIMIENTOS DE HASTA ESE DIA DEL MES; LOS POSTERIORES       *
+      * PERTENECEN AL PROXIMO PERIODO DE FACTURACION. SIN DIA DE CORTE  *
+      * DEFINIDO (MAESTROS VIEJOS) NO SE APLICA NINGUNA VENTANA, IGUAL  *
+      * QUE ANTES DE ESTE AGREGADO.                                     *
+      *----------------------------------------------------------------*
+       2165-VALIDAR-PERIODO-CORTE.
+
+           SET WS-EN-PERIODO TO TRUE.
+
+           IF WS-MAE-DIA-CORTE > 0
+              IF WS-DIA > WS-MAE-DIA-CORTE
+                 SET WS-FUERA-DE-PERIODO TO TRUE
+              END-IF
+           END-IF.
+
+       2165-VALIDAR-PERIODO-CORTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2190-VALIDAR-ORDEN : EL CORTE DE CONTROL DE 2250-CORTE-X-TARJETA *
+      * SOLO FUNCIONA SI TODOS LOS REGISTROS DE UNA MISMA TARJETA VIENEN *
+      * JUNTOS EN CONSUMOS.SEQ. SI UNA TARJETA YA CERRADA VUELVE A       *
+      * APARECER (EL ARCHIVO NO VIENE ORDENADO), SE CORTA LA CORRIDA EN  *
+      * LUGAR DE ARMAR UN SEGUNDO RESUMEN PARCIAL PARA ESA TARJETA.      *
+      *----------------------------------------------------------------*
+       2190-VALIDAR-ORDEN.
+
+           IF ENT-NRO-TARJETA < WS-TARJETA-MAX-VISTA
+              DISPLAY '*** CONSUMOS.SEQ NO VIENE ORDENADO POR NRO '
+                      'DE TARJETA ***'
+              DISPLAY 'TARJETA FUERA DE ORDEN  : ' ENT-NRO-TARJETA
+              DISPLAY 'ULTIMA TARJETA PROCESADA: ' WS-TARJETA-MAX-VISTA
+              DISPLAY 'SE DETIENE LA CORRIDA. CORREGIR EL ORDEN DEL '
+                      'ARCHIVO DE ENTRADA Y REINICIAR.'
+              PERFORM 4050-GRABAR-CONTROL
+                 THRU 4050-GRABAR-CONTROL-FIN
+              CLOSE ENTRADA ERRORES RESUMENES CHECKPOINT
+              STOP RUN
+           END-IF.
+
+           MOVE ENT-NRO-TARJETA TO WS-TARJETA-MAX-VISTA.
+
+       2190-VALIDAR-ORDEN-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2200-PROCESAR-CORTE.
+           PERFORM 2190-VALIDAR-ORDEN
+              THRU 2190-VALIDAR-ORDEN-FIN.
            MOVE ENT-NRO-TARJETA TO WS-TARJETA-ANTERIOR.
            MOVE WS-MAE-LIMITE TO WS-LIMITE-ANTERIOR.
            PERFORM 2300-PROCESAR-ENCABEZADO
               THRU 2300-PROCESAR-ENCABEZADO-FIN.
+           PERFORM 2225-APLICAR-SALDO-ANTERIOR
+              THRU 2225-APLICAR-SALDO-ANTERIOR-FIN.
+           MOVE 0 TO WS-CANT-DUP-VISTOS.
            PERFORM 2250-CORTE-X-TARJETA
               THRU 2250-CORTE-X-TARJETA-FIN
               UNTIL WS-ENTRADA-EOF-YES OR
                 ENT-NRO-TARJETA NOT EQUAL WS-TARJETA-ANTERIOR.
            PERFORM 2500-PROCESAR-TOTALES
               THRU 2500-PROCESAR-TOTALES-FIN.
+
+           ADD 1 TO WS-CANT-TARJETAS-PROCESADAS.
+
+      * EL CHECKPOINT SE GRABA ANTES DE TOCAR EL MAESTRO: SI LA CORRIDA
+      * ABENDEA ENTRE UNO Y OTRO, LA RETOMA DA POR HECHA ESTA TARJETA
+      * Y NO VUELVE A SUMARLE EL PERIODO, AUNQUE SU MAE-SALDO-ANT HAYA
+      * QUEDADO SIN ACTUALIZAR; ES PREFERIBLE UN SALDO DESACTUALIZADO
+      * A UNO DUPLICADO.
+           PERFORM 2290-GRABAR-CHECKPOINT
+              THRU 2290-GRABAR-CHECKPOINT-FIN.
+
+           PERFORM 2295-ACTUALIZAR-SALDO-MAESTRO
+              THRU 2295-ACTUALIZAR-SALDO-MAESTRO-FIN.
+
            MOVE 0 TO WS-ACU-PESOS.
-           MOVE 0 TO WS-ACU-DOLAR.
+           MOVE 0 TO WS-ACU-SALDO-ANT-PESOS.
+           MOVE 0 TO WS-ACU-CUOTAS-PESOS.
+           MOVE 0 TO WS-ACU-CUOTAS-TOTAL-PESOS.
+           PERFORM 2210-REINICIAR-MONEDA
+              THRU 2210-REINICIAR-MONEDA-FIN
+              VARYING WS-IX-MON FROM 1 BY 1
+                 UNTIL WS-IX-MON > WS-CANT-MONEDAS.
 
        2200-PROCESAR-CORTE-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * 2290-GRABAR-CHECKPOINT : DEJA CONSTANCIA DE QUE LAS PRIMERAS     *
+      * WS-CANT-REG-LEIDOS LINEAS DE CONSUMOS.SEQ YA FUERON VOLCADAS A  *
+      * RESUMENES.TXT/ERRORES.TXT, PARA QUE UNA CORRIDA DE RETOMA NO    *
+      * LAS REPROCESE.                                                  *
+      *----------------------------------------------------------------*
+       2290-GRABAR-CHECKPOINT.
+
+           MOVE WS-CANT-REG-LEIDOS TO CKP-CANT-REG-LEIDOS.
+           MOVE WS-CANT-TARJETAS-PROCESADAS
+             TO CKP-CANT-TARJETAS-PROCESADAS.
+           MOVE WS-CANT-REG-GRABADOS TO CKP-CANT-REG-GRABADOS.
+           MOVE WS-CANT-REG-ERROR    TO CKP-CANT-REG-ERROR.
+           WRITE REG-CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE CHECKPOINT'
+              DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-IF.
+
+       2290-GRABAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2295-ACTUALIZAR-SALDO-MAESTRO : GRABA EN EL MAESTRO EL NUEVO    *
+      * SALDO DE LA TARJETA (WS-ACU-TOTAL) RECIEN CALCULADO EN 2500,    *
+      * PARA QUE 2225-APLICAR-SALDO-ANTERIOR LO ENCUENTRE ACTUALIZADO   *
+      * EN EL PROXIMO PERIODO DE FACTURACION EN LUGAR DEL DE LA         *
+      * CORRIDA ANTERIOR A ESA.                                        *
+      *----------------------------------------------------------------*
+       2295-ACTUALIZAR-SALDO-MAESTRO.
+
+           MOVE WS-TARJETA-ANTERIOR TO WS-ACT-NRO-TARJ.
+           MOVE WS-ACU-TOTAL        TO WS-ACT-SALDO-NUEVO.
+
+           CALL 'ACTUTARJ' USING WS-ACTUALIZACION.
+
+           IF NOT WS-ACT-ACTUALIZADA
+              DISPLAY '*** NO SE PUDO ACTUALIZAR EL SALDO DEL '
+                      'MAESTRO ***'
+              DISPLAY 'TARJETA: ' WS-ACT-NRO-TARJ
+                      ' RESPUESTA: ' WS-ACT-COD-RESPUESTA
+           END-IF.
+
+       2295-ACTUALIZAR-SALDO-MAESTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2210-REINICIAR-MONEDA.
+           MOVE 0 TO WS-MON-ACUMULADO(WS-IX-MON).
+       2210-REINICIAR-MONEDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2225-APLICAR-SALDO-ANTERIOR : SUMA EL SALDO QUE LA TARJETA YA   *
+      * TRAIA DEL RESUMEN ANTERIOR (WS-MAE-SALDO-ANT) AL ACUMULADOR DE  *
+      * SU MONEDA, ANTES DE EMPEZAR A SUMAR LOS CONSUMOS DEL PERIODO.   *
+      *----------------------------------------------------------------*
+       2225-APLICAR-SALDO-ANTERIOR.
+
+           IF WS-MAE-MONEDA = "ARS"
+              ADD WS-MAE-SALDO-ANT TO WS-ACU-PESOS
+              ADD WS-MAE-SALDO-ANT TO WS-ACU-SALDO-ANT-PESOS
+           ELSE
+              MOVE WS-MAE-MONEDA TO WS-MONEDA-BUSQUEDA
+              PERFORM 2260-BUSCAR-MONEDA
+                 THRU 2260-BUSCAR-MONEDA-FIN
+              IF WS-MONEDA-ENCONTRADA
+                 ADD WS-MAE-SALDO-ANT
+                   TO WS-MON-ACUMULADO(WS-IX-MON)
+                 MULTIPLY WS-MAE-SALDO-ANT
+                       BY WS-MON-COTIZACION(WS-IX-MON)
+                       GIVING WS-IMPORTE-AUX
+                 ADD WS-IMPORTE-AUX TO WS-ACU-SALDO-ANT-PESOS
+              ELSE
+                 DISPLAY '*** MONEDA NO COTIZADA PARA EL DIA, SE '
+                         'PIERDE EL SALDO ANTERIOR DE LA TARJETA ***'
+                 DISPLAY 'TARJETA: ' WS-MAE-NRO-TARJ
+                         ' MONEDA: ' WS-MAE-MONEDA
+                 MOVE ENT-ARCHIVOS TO DETALLE
+                 MOVE "03" TO CODIGO-ERROR
+                 MOVE "MONEDA NO COTIZADA, SE PIERDE SALDO ANTERIOR"
+                   TO DESCRIPCION-ERR
+                 PERFORM 2155-GRABAR-ERROR
+                    THRU 2155-GRABAR-ERROR-FIN
+              END-IF
+           END-IF.
+
+       2225-APLICAR-SALDO-ANTERIOR-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2250-CORTE-X-TARJETA.
 
            IF WS-VALIDACION-O ='S'
-              IF ENT-MONEDA="ARS"
-                 ADD ENT-IMPORTE TO WS-ACU-PESOS
+              PERFORM 2165-VALIDAR-PERIODO-CORTE
+                 THRU 2165-VALIDAR-PERIODO-CORTE-FIN
+              IF WS-FUERA-DE-PERIODO
+                 MOVE ENT-ARCHIVOS TO DETALLE
+                 MOVE "08" TO CODIGO-ERROR
+                 MOVE "MOVIMIENTO FUERA DEL PERIODO DE FACTURACION"
+                   TO DESCRIPCION-ERR
+                 PERFORM 2155-GRABAR-ERROR
+                    THRU 2155-GRABAR-ERROR-FIN
               ELSE
-                 ADD ENT-IMPORTE TO WS-ACU-DOLAR
+                 PERFORM 2245-VERIFICAR-DUPLICADO
+                    THRU 2245-VERIFICAR-DUPLICADO-FIN
+                 IF WS-ES-DUPLICADO
+                    MOVE ENT-ARCHIVOS TO DETALLE
+                    MOVE "04" TO CODIGO-ERROR
+                    MOVE "CONSUMO DUPLICADO EN EL MISMO RESUMEN"
+                      TO DESCRIPCION-ERR
+                    PERFORM 2155-GRABAR-ERROR
+                       THRU 2155-GRABAR-ERROR-FIN
+                 ELSE
+                    IF ENT-MONEDA = "ARS"
+                       IF ENT-ES-PAGO OR ENT-ES-DEVOLUCION
+                          SUBTRACT ENT-IMPORTE FROM WS-ACU-PESOS
+                       ELSE
+                          ADD ENT-IMPORTE TO WS-ACU-PESOS
+                       END-IF
+                       PERFORM 2400-PROCESAR-DETALLE
+                          THRU 2400-PROCESAR-DETALLE-FIN
+                    ELSE
+                       MOVE ENT-MONEDA TO WS-MONEDA-BUSQUEDA
+                       PERFORM 2260-BUSCAR-MONEDA
+                          THRU 2260-BUSCAR-MONEDA-FIN
+                       IF WS-MONEDA-ENCONTRADA
+                          IF ENT-ES-PAGO OR ENT-ES-DEVOLUCION
+                             SUBTRACT ENT-IMPORTE
+                               FROM WS-MON-ACUMULADO(WS-IX-MON)
+                          ELSE
+                             ADD ENT-IMPORTE
+                               TO WS-MON-ACUMULADO(WS-IX-MON)
+                          END-IF
+                          PERFORM 2400-PROCESAR-DETALLE
+                             THRU 2400-PROCESAR-DETALLE-FIN
+                       ELSE
+                          MOVE ENT-ARCHIVOS TO DETALLE
+                          MOVE "03" TO CODIGO-ERROR
+                          MOVE "MONEDA NO COTIZADA PARA EL DIA"
+                            TO DESCRIPCION-ERR
+                          PERFORM 2155-GRABAR-ERROR
+                             THRU 2155-GRABAR-ERROR-FIN
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
-              PERFORM 2400-PROCESAR-DETALLE
-                 THRU 2400-PROCESAR-DETALLE-FIN
            ELSE
                PERFORM 2150-MOVER-ERROR
                  THRU 2150-MOVER-ERROR-FIN
@@ -436,11 +1197,71 @@
 
        2250-CORTE-X-TARJETA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * 2245-VERIFICAR-DUPLICADO : BUSCA SI YA SE VIO, DENTRO DEL       *
+      * BLOQUE DE ESTA TARJETA, UN CONSUMO CON LA MISMA FECHA, IMPORTE  *
+      * Y DETALLE. SOLO SE CONTROLAN CONSUMOS (NO PAGOS NI DEVOLUCIONES*
+      * -- UN PAGO REPETIDO NO ES EL MISMO PROBLEMA QUE UN CONSUMO     *
+      * DUPLICADO POR UNA DOBLE TRANSMISION DEL COMERCIO).              *
+      *----------------------------------------------------------------*
+       2245-VERIFICAR-DUPLICADO.
+
+           SET WS-NO-ES-DUPLICADO TO TRUE.
+
+           IF ENT-ES-CONSUMO
+              IF WS-CANT-DUP-VISTOS > 0
+                 SET WS-IX-DUP TO 1
+                 SEARCH WS-DUP-ITEM
+                    WHEN WS-DUP-FECHA(WS-IX-DUP) = ENT-FECHA
+                     AND WS-DUP-IMPORTE(WS-IX-DUP) = ENT-IMPORTE
+                     AND WS-DUP-DETALLE(WS-IX-DUP) = ENT-DETALLE
+                         SET WS-ES-DUPLICADO TO TRUE
+                 END-SEARCH
+              END-IF
+
+              IF WS-NO-ES-DUPLICADO AND WS-CANT-DUP-VISTOS < 500
+                 ADD 1 TO WS-CANT-DUP-VISTOS
+                 MOVE ENT-FECHA   TO WS-DUP-FECHA(WS-CANT-DUP-VISTOS)
+                 MOVE ENT-IMPORTE TO WS-DUP-IMPORTE(WS-CANT-DUP-VISTOS)
+                 MOVE ENT-DETALLE TO WS-DUP-DETALLE(WS-CANT-DUP-VISTOS)
+              END-IF
+           END-IF.
+
+       2245-VERIFICAR-DUPLICADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2260-BUSCAR-MONEDA : UBICA EN LA TABLA DE MONEDAS LA COTIZADA   *
+      * PARA WS-MONEDA-BUSQUEDA. DEJA EL INDICE EN WS-IX-MON CUANDO LA  *
+      * ENCUENTRA (USADO LUEGO POR 2400-PROCESAR-DETALLE Y POR          *
+      * 2225-APLICAR-SALDO-ANTERIOR).                                   *
+      *----------------------------------------------------------------*
+       2260-BUSCAR-MONEDA.
+
+           SET WS-MONEDA-NO-ENCONTRADA TO TRUE.
+           SET WS-IX-MON TO 2.
+
+           IF WS-CANT-MONEDAS > 1
+              SEARCH WS-MONEDA-ITEM
+                 WHEN WS-MON-CODIGO(WS-IX-MON) = WS-MONEDA-BUSQUEDA
+                      SET WS-MONEDA-ENCONTRADA TO TRUE
+              END-SEARCH
+           END-IF.
+
+       2260-BUSCAR-MONEDA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2300-PROCESAR-ENCABEZADO.
            MOVE WS-MAE-APELLIDO TO ENC-APELLIDO.
            MOVE WS-MAE-NOMBRE TO ENC-NOMBRE.
-           MOVE WS-CURRENT-DAY TO ENC-DIA.
+      * LA FECHA DE EMISION IMPRESA ES EL VERDADERO DIA DE CORTE DE LA
+      * TARJETA (WS-MAE-DIA-CORTE) DENTRO DEL MES/ANIO DE LA CORRIDA;
+      * SI EL MAESTRO NO TRAE DIA DE CORTE DEFINIDO, SE SIGUE USANDO LA
+      * FECHA DEL SISTEMA COMO HASTA AHORA.
+           IF WS-MAE-DIA-CORTE > 0
+              MOVE WS-MAE-DIA-CORTE TO ENC-DIA
+           ELSE
+              MOVE WS-CURRENT-DAY TO ENC-DIA
+           END-IF.
            MOVE WS-CURRENT-MONTH TO ENC-MES.
            MOVE WS-CURRENT-YEAR TO ENC-ANIO.
            MOVE WS-MAE-DIRECCION TO ENC-DIRECCION.
@@ -482,12 +1303,23 @@
            MOVE ENT-NRO-CUOTA TO DET-NRO-CUOTA.
            MOVE ENT-CANT-CUOTAS  TO DET-CANT-CUOTAS.
 
+           EVALUATE TRUE
+               WHEN ENT-ES-PAGO
+                    MOVE "PAGO"   TO DET-TIPO-MOV-TXT
+               WHEN ENT-ES-DEVOLUCION
+                    MOVE "DEVOL."  TO DET-TIPO-MOV-TXT
+               WHEN OTHER
+                    MOVE "CONSUMO" TO DET-TIPO-MOV-TXT
+           END-EVALUATE.
+
            IF ENT-MONEDA = "ARS"
               MOVE ENT-IMPORTE TO DET-IMPORTE-PESOS
               MOVE 0 TO DET-IMPORTE-DOLARES
+              MOVE SPACES TO DET-MONEDA
            ELSE
               MOVE ENT-IMPORTE TO DET-IMPORTE-DOLARES
               MOVE 0 TO DET-IMPORTE-PESOS
+              MOVE ENT-MONEDA TO DET-MONEDA
            END-IF.
 
            MOVE LINEA-DETALLE TO LINEA.
@@ -495,8 +1327,12 @@
               THRU 2600-GRABAR-RESUMENES-FIN.
            ADD 1 TO WS-CANT-REG-GRABADOS.
 
-           IF WS-DESCUENTO-O = "S"
-              MULTIPLY ENT-IMPORTE BY WS-PORCENTAJE-DTO
+           IF WS-DESCUENTO-O = "S" AND ENT-ES-CONSUMO
+              PERFORM 2410-BUSCAR-DESCUENTO
+                 THRU 2410-BUSCAR-DESCUENTO-FIN
+              MULTIPLY WS-PORCENTAJE-APLICADO BY 100
+                GIVING DET-PORCENTAJE
+              MULTIPLY ENT-IMPORTE BY WS-PORCENTAJE-APLICADO
                 GIVING WS-IMPORTE-DTO
               MULTIPLY WS-IMPORTE-DTO BY -1 GIVING AUXILIAR
 
@@ -508,7 +1344,8 @@
                  ELSE
                      MOVE AUXILIAR TO DET-DTO-DOLARES
                      MOVE 0 TO DET-DTO-PESOS
-                     SUBTRACT WS-IMPORTE-DTO FROM WS-ACU-DOLAR
+                     SUBTRACT WS-IMPORTE-DTO
+                       FROM WS-MON-ACUMULADO(WS-IX-MON)
                END-IF
 
                MOVE LINEA-DETALLE-1 TO LINEA
@@ -517,33 +1354,91 @@
                ADD 1 TO WS-CANT-REG-GRABADOS
            END-IF.
 
+      * UN CONSUMO FINANCIADO EN CUOTAS SOLO EXIGE, COMO PAGO MINIMO,
+      * LA CUOTA QUE VENCE ESTE PERIODO (NO EL IMPORTE TOTAL DE LA
+      * OPERACION).
+           IF ENT-ES-CONSUMO AND ENT-CANT-CUOTAS > 1
+              DIVIDE ENT-IMPORTE BY ENT-CANT-CUOTAS
+                 GIVING WS-IMPORTE-CUOTA
+              IF ENT-MONEDA = "ARS"
+                 ADD WS-IMPORTE-CUOTA TO WS-ACU-CUOTAS-PESOS
+                 ADD ENT-IMPORTE TO WS-ACU-CUOTAS-TOTAL-PESOS
+              ELSE
+                 MULTIPLY WS-IMPORTE-CUOTA
+                       BY WS-MON-COTIZACION(WS-IX-MON)
+                       GIVING WS-IMPORTE-AUX
+                 ADD WS-IMPORTE-AUX TO WS-ACU-CUOTAS-PESOS
+                 MULTIPLY ENT-IMPORTE
+                       BY WS-MON-COTIZACION(WS-IX-MON)
+                       GIVING WS-IMPORTE-AUX
+                 ADD WS-IMPORTE-AUX TO WS-ACU-CUOTAS-TOTAL-PESOS
+              END-IF
+           END-IF.
+
        2400-PROCESAR-DETALLE-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * 2410-BUSCAR-DESCUENTO : BUSCA EN LA TABLA DE DESCUENTOS UNA      *
+      * ENTRADA PARA LA CATEGORIA DEL CONSUMO CUYO RANGO DE FECHAS       *
+      * CUBRA ENT-FECHA. DE ENCONTRARLA, USA SU PORCENTAJE; SI NO, CAE   *
+      * EN EL PORCENTAJE GENERAL DE PARAMETROS.SEQ (COMPORTAMIENTO       *
+      * HISTORICO). LAS FECHAS SE COMPARAN COMO TEXTO PORQUE VIENEN EN   *
+      * FORMATO AAAA?MM?DD, DONDE EL ORDEN ALFABETICO COINCIDE CON EL    *
+      * ORDEN CRONOLOGICO.                                               *
+      *----------------------------------------------------------------*
+       2410-BUSCAR-DESCUENTO.
+
+           MOVE WS-PORCENTAJE-DTO TO WS-PORCENTAJE-APLICADO.
+           SET WS-DTO-NO-ENCONTRADO TO TRUE.
+
+           IF WS-CANT-DESCUENTOS > 0
+              SET WS-IX-DTO TO 1
+              SEARCH WS-DTO-ITEM
+                 WHEN WS-DTO-CATEGORIA(WS-IX-DTO) = ENT-CATEGORIA
+                  AND ENT-FECHA >= WS-DTO-FECHA-DESDE(WS-IX-DTO)
+                  AND ENT-FECHA <= WS-DTO-FECHA-HASTA(WS-IX-DTO)
+                      SET WS-DTO-ENCONTRADO TO TRUE
+                      MOVE WS-DTO-PORCENTAJE(WS-IX-DTO)
+                        TO WS-PORCENTAJE-APLICADO
+              END-SEARCH
+           END-IF.
+
+       2410-BUSCAR-DESCUENTO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2500-PROCESAR-TOTALES.
            MOVE 0 TO WS-IMPORTE-AUX.
            MOVE 0 TO WS-ACU-TOTAL.
            MOVE WS-ACU-PESOS TO TOT-ACUM-PESOS.
-           MOVE WS-ACU-DOLAR TO TOT-ACUM-DOLARES.
-           MULTIPLY WS-ACU-DOLAR BY WS-COTIZACION
-                 GIVING WS-IMPORTE-AUX.
            ADD WS-ACU-PESOS TO WS-ACU-TOTAL.
-           ADD WS-IMPORTE-AUX TO WS-ACU-TOTAL.
-           MULTIPLY WS-ACU-TOTAL BY 0,05 GIVING WS-PAGO-MIN.
-           MOVE WS-PAGO-MIN TO TOTAL-PAGO-MIN.
+
+           PERFORM 2510-TOTALIZAR-USD
+              THRU 2510-TOTALIZAR-USD-FIN.
+
            MOVE LINEA-SEPARADOR TO LINEA.
            PERFORM 2600-GRABAR-RESUMENES
               THRU 2600-GRABAR-RESUMENES-FIN.
            MOVE LINEA-TOTALES-1 TO LINEA.
            PERFORM 2600-GRABAR-RESUMENES
               THRU 2600-GRABAR-RESUMENES-FIN.
+           ADD 3 TO WS-CANT-REG-GRABADOS.
+
+           PERFORM 2520-TOTALIZAR-MONEDA-EXTRA
+              THRU 2520-TOTALIZAR-MONEDA-EXTRA-FIN
+              VARYING WS-IX-MON FROM 2 BY 1
+                 UNTIL WS-IX-MON > WS-CANT-MONEDAS.
+
+           PERFORM 2530-CALCULAR-PAGO-MINIMO
+              THRU 2530-CALCULAR-PAGO-MINIMO-FIN.
+           MOVE WS-PAGO-MIN TO TOTAL-PAGO-MIN.
+
            MOVE LINEA-TOTALES-2 TO LINEA.
            PERFORM 2600-GRABAR-RESUMENES
               THRU 2600-GRABAR-RESUMENES-FIN.
            MOVE LINEA-SEPARADOR TO LINEA.
            PERFORM 2600-GRABAR-RESUMENES
               THRU 2600-GRABAR-RESUMENES-FIN.
-           ADD 4 TO WS-CANT-REG-GRABADOS.
+           ADD 2 TO WS-CANT-REG-GRABADOS.
 
            IF WS-ACU-TOTAL > WS-LIMITE-ANTERIOR
               MOVE LINEA-MENSAJE TO LINEA
@@ -565,6 +1460,94 @@
 
        2500-PROCESAR-TOTALES-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * 2510-TOTALIZAR-USD : VUELCA EL ACUMULADO DE "USD" EN LA COLUMNA *
+      * HISTORICA DE DOLARES Y LO CONVIERTE A SU PROPIA COTIZACION.     *
+      *----------------------------------------------------------------*
+       2510-TOTALIZAR-USD.
+
+           MOVE 0 TO TOT-ACUM-DOLARES.
+           SET WS-MONEDA-NO-ENCONTRADA TO TRUE.
+
+           IF WS-CANT-MONEDAS > 1
+              SET WS-IX-MON TO 2
+              SEARCH WS-MONEDA-ITEM
+                 WHEN WS-MON-CODIGO(WS-IX-MON) = "USD"
+                      SET WS-MONEDA-ENCONTRADA TO TRUE
+              END-SEARCH
+           END-IF.
+
+           IF WS-MONEDA-ENCONTRADA
+              MOVE WS-MON-ACUMULADO(WS-IX-MON) TO TOT-ACUM-DOLARES
+              MULTIPLY WS-MON-ACUMULADO(WS-IX-MON)
+                    BY WS-MON-COTIZACION(WS-IX-MON)
+                    GIVING WS-IMPORTE-AUX
+              ADD WS-IMPORTE-AUX TO WS-ACU-TOTAL
+           END-IF.
+
+       2510-TOTALIZAR-USD-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2520-TOTALIZAR-MONEDA-EXTRA : PARA CADA MONEDA DISTINTA DE ARS  *
+      * Y USD CON MOVIMIENTO, IMPRIME SU PROPIO "SALDO ACTUAL" Y LO     *
+      * CONVIERTE A PESOS CON SU PROPIA COTIZACION (NO LA DE USD).      *
+      *----------------------------------------------------------------*
+       2520-TOTALIZAR-MONEDA-EXTRA.
+
+      * EL SALDO DE LA MONEDA SE SUMA A WS-ACU-TOTAL SIEMPRE QUE LA
+      * MONEDA ESTE EN USO, TENGA SALDO A FAVOR O EN CONTRA; SOLO LA
+      * IMPRESION DE SU LINEA DE "SALDO ACTUAL" SE LIMITA AL CASO CON
+      * SALDO POSITIVO, IGUAL QUE EL RESTO DEL RESUMEN.
+           IF WS-MON-CODIGO(WS-IX-MON) NOT = "USD"
+              IF WS-MON-ACUMULADO(WS-IX-MON) > 0
+                 MOVE WS-MON-CODIGO(WS-IX-MON)     TO TOT-EXT-MONEDA
+                 MOVE WS-MON-ACUMULADO(WS-IX-MON)  TO TOT-EXT-VALOR
+                 MOVE LINEA-TOTALES-MONEDA-EXTRA   TO LINEA
+                 PERFORM 2600-GRABAR-RESUMENES
+                    THRU 2600-GRABAR-RESUMENES-FIN
+                 ADD 1 TO WS-CANT-REG-GRABADOS
+              END-IF
+              MULTIPLY WS-MON-ACUMULADO(WS-IX-MON)
+                    BY WS-MON-COTIZACION(WS-IX-MON)
+                    GIVING WS-IMPORTE-AUX
+              ADD WS-IMPORTE-AUX TO WS-ACU-TOTAL
+           END-IF.
+
+       2520-TOTALIZAR-MONEDA-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2530-CALCULAR-PAGO-MINIMO : EL PAGO MINIMO YA NO ES UN 5% PLANO *
+      * SOBRE TODO EL SALDO. SE DESCOMPONE WS-ACU-TOTAL EN TRES PARTES: *
+      *  - WS-ACU-SALDO-ANT-PESOS (LO QUE LA TARJETA ARRASTRABA DE      *
+      *    RESUMENES ANTERIORES) PAGA UN CARGO FINANCIERO DE            *
+      *    WS-PORC-FINANCIACION, COMO CUALQUIER SALDO REVOLVENTE.       *
+      *  - WS-ACU-CUOTAS-PESOS (CONSUMOS DEL PERIODO FINANCIADOS EN     *
+      *    CUOTAS) SOLO EXIGE LA CUOTA QUE VENCE ESTE MES, YA           *
+      *    ACUMULADA EN 2400-PROCESAR-DETALLE. EL SALDO PENDIENTE DE    *
+      *    CUOTAS FUTURAS (WS-ACU-CUOTAS-TOTAL-PESOS MENOS LA CUOTA DE  *
+      *    ESTE MES) NO ENTRA EN NINGUNA DE LAS TRES PARTES: TODAVIA NO *
+      *    ES EXIGIBLE, NI COMO CUOTA NI COMO PISO DE CONTADO.          *
+      *  - EL RESTO (CONSUMOS DE CONTADO DEL PERIODO, NETOS DE PAGOS Y  *
+      *    DEVOLUCIONES) MANTIENE EL VIEJO PISO HISTORICO DEL 5%.       *
+      *----------------------------------------------------------------*
+       2530-CALCULAR-PAGO-MINIMO.
+
+           MULTIPLY WS-ACU-SALDO-ANT-PESOS BY WS-PORC-FINANCIACION
+                 GIVING WS-PAGO-MIN.
+
+           ADD WS-ACU-CUOTAS-PESOS TO WS-PAGO-MIN.
+
+           SUBTRACT WS-ACU-SALDO-ANT-PESOS WS-ACU-CUOTAS-TOTAL-PESOS
+               FROM WS-ACU-TOTAL GIVING WS-BASE-FINANCIACION.
+
+           IF WS-BASE-FINANCIACION > 0
+              MULTIPLY WS-BASE-FINANCIACION BY 0,05
+                    GIVING WS-IMPORTE-AUX
+              ADD WS-IMPORTE-AUX TO WS-PAGO-MIN
+           END-IF.
+
+       2530-CALCULAR-PAGO-MINIMO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2600-GRABAR-RESUMENES.
            WRITE REG-RESUMENES.
@@ -583,6 +1566,18 @@
       *----------------------------------------------------------------*
        3000-CERRAR-ARCHIVOS.
 
+      * LA CORRIDA LLEGO AL FINAL DE CONSUMOS.SEQ SIN ABENDAR: SE DEJA
+      * UN CHECKPOINT EN CERO PARA QUE LA PROXIMA CORRIDA ARRANQUE
+      * NORMAL DESDE EL PRIMER REGISTRO EN LUGAR DE RETOMAR ESTA.
+           MOVE 0 TO CKP-CANT-REG-LEIDOS.
+           MOVE 0 TO CKP-CANT-TARJETAS-PROCESADAS.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE CHECKPOINT: '
+                      FS-CHECKPOINT
+           END-IF.
+
            CLOSE ENTRADA.
            IF NOT FS-ENTRADA-OK
               DISPLAY 'ERROR EN CLOSE DE ENTRADA: ' FS-ENTRADA
@@ -609,11 +1604,88 @@
            DISPLAY 'CANTIDAD REG GRABADOS: ' WS-CANT-REG-GRABADOS.
            DISPLAY 'CANTIDAD REG CON ERROR:' WS-CANT-REG-ERROR.
            DISPLAY '--------------------------------------'.
+
+           PERFORM 4010-MOSTRAR-DESGLOSE-ERRORES
+              THRU 4010-MOSTRAR-DESGLOSE-ERRORES-FIN.
+
            DISPLAY '          FIN DEL PROGRAMA            '.
            DISPLAY '--------------------------------------'.
 
+           PERFORM 4050-GRABAR-CONTROL
+              THRU 4050-GRABAR-CONTROL-FIN.
+
        4000-TOTALES-ARCHIVO-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * 4010-MOSTRAR-DESGLOSE-ERRORES : DETALLE DE LOS RECHAZOS DE LA   *
+      * CORRIDA ABIERTO POR CODIGO DE ERROR, PARA COMPLEMENTAR EL TOTAL *
+      * GENERAL DE WS-CANT-REG-ERROR.                                  *
+      *----------------------------------------------------------------*
+       4010-MOSTRAR-DESGLOSE-ERRORES.
+
+           DISPLAY 'DESGLOSE DE RECHAZOS POR CODIGO DE ERROR:'.
+           DISPLAY '  01 FECHA INVALIDA          : '
+                   WS-CANT-ERR-FECHA-INVALIDA.
+           DISPLAY '  02 TARJETA INEXISTENTE     : '
+                   WS-CANT-ERR-TARJETA-NFD.
+           DISPLAY '  03 MONEDA NO COTIZADA      : '
+                   WS-CANT-ERR-MONEDA-NO-COTIZADA.
+           DISPLAY '  04 CONSUMO DUPLICADO       : '
+                   WS-CANT-ERR-DUPLICADO.
+           DISPLAY '  05 TARJETA VENCIDA         : '
+                   WS-CANT-ERR-TARJETA-VENCIDA.
+           DISPLAY '  06 TARJETA BLOQUEADA       : '
+                   WS-CANT-ERR-TARJETA-BLOQUEADA.
+           DISPLAY '  07 TARJETA DADA DE BAJA    : '
+                   WS-CANT-ERR-TARJETA-BAJA.
+           DISPLAY '  08 FUERA DEL PERIODO       : '
+                   WS-CANT-ERR-FUERA-PERIODO.
+           DISPLAY '  OTROS                     : '
+                   WS-CANT-ERR-OTROS.
+           DISPLAY '--------------------------------------'.
+
+       4010-MOSTRAR-DESGLOSE-ERRORES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 4050-GRABAR-CONTROL : AGREGA UNA LINEA A CONTROL.LOG CON LA      *
+      * FECHA/HORA DE LA CORRIDA, LAS CANTIDADES DE 4000-TOTALES-ARCHIVO*
+      * Y EL FILE STATUS FINAL DE CADA ARCHIVO, PARA TENER UN REGISTRO  *
+      * PERSISTENTE DE AUDITORIA ADEMAS DE LO QUE SE MUESTRA EN SYSOUT. *
+      *----------------------------------------------------------------*
+       4050-GRABAR-CONTROL.
+
+           OPEN EXTEND CONTROL-RUN.
+           IF FS-CONTROL-NFD
+              OPEN OUTPUT CONTROL-RUN
+           END-IF.
+
+           MOVE WS-CURRENT-YEAR     TO CTL-ANIO.
+           MOVE WS-CURRENT-MONTH    TO CTL-MES.
+           MOVE WS-CURRENT-DAY      TO CTL-DIA.
+           MOVE WS-CURRENT-HOUR     TO CTL-HORA.
+           MOVE WS-CURRENT-MINUTE   TO CTL-MINUTO.
+           MOVE WS-CURRENT-SECOND   TO CTL-SEGUNDO.
+           MOVE WS-CANT-REG-LEIDOS     TO CTL-CANT-REG-LEIDOS.
+           MOVE WS-CANT-REG-GRABADOS   TO CTL-CANT-REG-GRABADOS.
+           MOVE WS-CANT-REG-ERROR      TO CTL-CANT-REG-ERROR.
+           MOVE FS-ENTRADA     TO CTL-FS-ENTRADA.
+           MOVE FS-ERRORES     TO CTL-FS-ERRORES.
+           MOVE FS-RESUMENES   TO CTL-FS-RESUMENES.
+           MOVE FS-PARAMETROS  TO CTL-FS-PARAMETROS.
+           MOVE FS-CHECKPOINT  TO CTL-FS-CHECKPOINT.
+           MOVE FS-DESCUENTOS  TO CTL-FS-DESCUENTOS.
+
+           WRITE REG-CONTROL-RUN.
+
+           IF NOT FS-CONTROL-OK
+              DISPLAY 'ERROR AL GRABAR EL LOG DE CONTROL DE CORRIDA'
+              DISPLAY 'FILE STATUS: ' FS-CONTROL
+           END-IF.
+
+           CLOSE CONTROL-RUN.
+
+       4050-GRABAR-CONTROL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
 
        END PROGRAM TP02EJ01.
