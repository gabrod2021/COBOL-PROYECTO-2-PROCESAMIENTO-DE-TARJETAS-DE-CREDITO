@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      * MAESTRO-TARJETAS.CPY : LAYOUT DEL MAESTRO DE TARJETAS           *
+      *                        (MAESTRO-TARJETAS.VSAM)                 *
+      *----------------------------------------------------------------*
+       FD  ENT-TARJETA
+           LABEL RECORD STANDARD.
+
+       01  REG-MAESTRO.
+           05  MAE-CUENTA                     PIC 9(10).
+           05  MAE-NRO-TARJ                   PIC X(19).
+           05  MAE-APELLIDO                   PIC X(20).
+           05  MAE-NOMBRE                     PIC X(20).
+           05  MAE-DIRECCION                  PIC X(40).
+           05  MAE-COD-POSTAL                 PIC 9(04).
+           05  MAE-MONEDA                     PIC X(03).
+           05  MAE-LIMITE                     PIC 9(08)V99.
+           05  MAE-SALDO-ANT                  PIC 9(08)V99.
+           05  MAE-FECHA-VENC                 PIC X(10).
+           05  MAE-ESTADO                     PIC X(01).
+               88  MAE-ACTIVA                     VALUE 'A'.
+               88  MAE-BLOQUEADA                  VALUE 'B'.
+               88  MAE-CERRADA                    VALUE 'C'.
+      * DIA DEL MES EN QUE CIERRA EL PERIODO DE FACTURACION DE LA
+      * TARJETA (0 = SIN DEFINIR, SE USA LA FECHA DEL SISTEMA COMO
+      * HASTA AHORA, PARA NO ROMPER MAESTROS YA EXISTENTES).
+           05  MAE-DIA-CORTE                  PIC 9(02).
