@@ -0,0 +1,214 @@
+      *----------------------------------------------------------------*
+      *Author:  GABRIELA RODRIGUEZ                                     *
+      *         CLAUDIA SANTILLAN                                      *
+      *         GABY OSELLA                                            *
+      *         GUILLERMO RODRIGUEZ                                    *
+      *         EDDISON MORA GOMEZ
+      * Date: 09/08/2026
+      * Purpose: TOMA LOS RECHAZOS DE ERRORES.TXT Y LOS VUELCA EN
+      *          FORMATO CONSUMOS.SEQ PARA QUE, UNA VEZ CORREGIDOS,
+      *          PUEDAN AGREGARSE AL PROXIMO ARCHIVO DE CONSUMOS
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. REINCONS.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ERRORES
+           ASSIGN TO '../ERRORES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERRORES.
+
+       SELECT SALIDA-REINGRESO
+           ASSIGN TO '../CONSUMOS-REINGRESO.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REINGRESO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "ERRORES.CPY".
+       COPY "REINCONS.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-ERRORES                    PIC X(2).
+             88 FS-ERRORES-OK                 VALUE '00'.
+             88 FS-ERRORES-EOF                VALUE '10'.
+             88 FS-ERRORES-NFD                VALUE '35'.
+
+          05 FS-REINGRESO                  PIC X(2).
+             88 FS-REINGRESO-OK                VALUE '00'.
+             88 FS-REINGRESO-EOF               VALUE '10'.
+             88 FS-REINGRESO-NFD               VALUE '35'.
+
+       01 WS-ERRORES-EOF                     PIC X(1).
+          88 WS-ERRORES-EOF-YES              VALUE 'Y'.
+          88 WS-ERRORES-EOF-NO               VALUE 'N'.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-REG-LEIDOS             PIC 9(8).
+          05 WS-CANT-REG-REINGRESADOS       PIC 9(8).
+          05 WS-CANT-REG-NO-ELEGIBLES       PIC 9(8).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           IF FS-ERRORES-OK
+
+              PERFORM 2000-PROCESAR-ARCHIVO
+                 THRU 2000-PROCESAR-ARCHIVO-EXIT
+                UNTIL WS-ERRORES-EOF-YES
+
+              PERFORM 3000-CERRAR-ARCHIVOS
+                 THRU 3000-CERRAR-ARCHIVOS-EXIT
+
+              PERFORM 4000-TOTALES-ARCHIVO
+                 THRU 4000-TOTALES-ARCHIVO-EXIT
+
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           OPEN INPUT ERRORES.
+
+           EVALUATE TRUE
+               WHEN FS-ERRORES-OK
+                    PERFORM 1500-LEER-ERROR
+                       THRU 1500-LEER-ERROR-EXIT
+               WHEN FS-ERRORES-NFD
+                    SET WS-ERRORES-EOF-YES TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO ERRORES.TXT'
+                    DISPLAY 'FILE STATUS: ' FS-ERRORES
+               WHEN OTHER
+                    SET WS-ERRORES-EOF-YES TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO ERRORES.TXT'
+                    DISPLAY 'FILE STATUS: ' FS-ERRORES
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT SALIDA-REINGRESO.
+
+           EVALUATE TRUE
+               WHEN FS-REINGRESO-OK
+                    CONTINUE
+               WHEN FS-REINGRESO-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE REINGRESO'
+                    DISPLAY 'FILE STATUS: ' FS-REINGRESO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REINGRESO'
+                    DISPLAY 'FILE STATUS: ' FS-REINGRESO
+           END-EVALUATE.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-LEER-ERROR.
+
+           READ ERRORES
+             AT END
+                SET WS-ERRORES-EOF-YES     TO TRUE
+             NOT AT END
+                SET WS-ERRORES-EOF-NO      TO TRUE
+                ADD 1 TO WS-CANT-REG-LEIDOS
+           END-READ.
+
+           EVALUATE FS-ERRORES
+               WHEN '00'
+                    CONTINUE
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    SET WS-ERRORES-EOF-YES       TO TRUE
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO ERRORES.TXT'
+                    DISPLAY 'FILE STATUS: ' FS-ERRORES
+           END-EVALUATE.
+
+       1500-LEER-ERROR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-ARCHIVO.
+
+      * SOLO SE REINGRESAN LOS RECHAZOS CORREGIBLES CARGANDO DE NUEVO
+      * EL DATO (FECHA INVALIDA, TARJETA NO ENCONTRADA, MONEDA NO
+      * COTIZADA, FUERA DE PERIODO DE CORTE). "04" (DUPLICADO) NUNCA SE
+      * REINGRESA: EL CONSUMO YA FUE FACTURADO Y VOLVER A CARGARLO LO
+      * DUPLICARIA. "05"/"06"/"07" (TARJETA VENCIDA/BLOQUEADA/DADA DE
+      * BAJA) TAMPOCO, PORQUE EL MAESTRO SIGUE EN ESE ESTADO HASTA QUE
+      * ALGUIEN LO CAMBIE POR MANTTARJ (EXTENDIENDO MAE-FECHA-VENC O
+      * CAMBIANDO MAE-ESTADO): NO HAY NINGUN DATO DEL CONSUMO QUE
+      * CORREGIR, ASI QUE REINGRESARLO TAL CUAL VOLVERIA A RECHAZARSE.
+           EVALUATE CODIGO-ERROR
+               WHEN '04'
+               WHEN '05'
+               WHEN '06'
+               WHEN '07'
+                    ADD 1 TO WS-CANT-REG-NO-ELEGIBLES
+               WHEN OTHER
+                    MOVE DETALLE TO REG-REINGRESO
+                    WRITE REG-REINGRESO
+
+                    EVALUATE FS-REINGRESO
+                        WHEN '00'
+                             ADD 1 TO WS-CANT-REG-REINGRESADOS
+                        WHEN OTHER
+                             DISPLAY 'ERROR AL GRABAR ARCHIVO REINGRESO'
+                             DISPLAY 'FILE STATUS: ' FS-REINGRESO
+                    END-EVALUATE
+           END-EVALUATE.
+
+           PERFORM 1500-LEER-ERROR
+              THRU 1500-LEER-ERROR-EXIT.
+
+       2000-PROCESAR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-CERRAR-ARCHIVOS.
+
+           CLOSE ERRORES.
+           IF NOT FS-ERRORES-OK
+              DISPLAY 'ERROR EN CLOSE DE ERRORES: ' FS-ERRORES
+           END-IF.
+
+           CLOSE SALIDA-REINGRESO.
+           IF NOT FS-REINGRESO-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE REINGRESO: '
+                      FS-REINGRESO
+           END-IF.
+
+       3000-CERRAR-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-TOTALES-ARCHIVO.
+
+           DISPLAY '--------------------------------------'.
+           DISPLAY 'CANTIDAD RECHAZOS LEIDOS   : ' WS-CANT-REG-LEIDOS.
+           DISPLAY 'CANTIDAD REINGRESADOS      : '
+                   WS-CANT-REG-REINGRESADOS.
+           DISPLAY 'CANTIDAD NO ELEGIBLES      : '
+                   WS-CANT-REG-NO-ELEGIBLES.
+           DISPLAY '--------------------------------------'.
+           DISPLAY '          FIN DEL PROGRAMA            '.
+           DISPLAY '--------------------------------------'.
+
+       4000-TOTALES-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM REINCONS.
