@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * CONSUMOS.CPY : LAYOUT DEL ARCHIVO DE CONSUMOS (CONSUMOS.SEQ)    *
+      *----------------------------------------------------------------*
+       FD  ENTRADA
+           LABEL RECORD STANDARD.
+
+       01  REG-ENTRADA.
+           05  ENT-FECHA                      PIC X(10).
+           05  ENT-NRO-TARJETA                PIC X(19).
+           05  ENT-MONEDA                     PIC X(03).
+           05  ENT-IMPORTE                    PIC 9(08)V9(02).
+           05  ENT-DETALLE                    PIC X(32).
+           05  ENT-NRO-CUOTA                  PIC 9(02).
+           05  ENT-CANT-CUOTAS                PIC 9(02).
+           05  ENT-TIPO-MOV                   PIC X(01).
+               88  ENT-ES-CONSUMO                 VALUE 'C'.
+               88  ENT-ES-PAGO                     VALUE 'P'.
+               88  ENT-ES-DEVOLUCION               VALUE 'D'.
+      * CATEGORIA DEL COMERCIO (POR EJ. "SUP", "FAR", "COM"), USADA
+      * PARA BUSCAR LA TASA DE DESCUENTO VIGENTE EN DESCUENTOS.SEQ.
+           05  ENT-CATEGORIA                  PIC X(03).
+
+       01  ENT-ARCHIVOS REDEFINES REG-ENTRADA
+                                         PIC X(82).
