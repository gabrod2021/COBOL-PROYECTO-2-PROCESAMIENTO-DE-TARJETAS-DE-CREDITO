@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * CHECKPOINT.CPY : LAYOUT DEL ARCHIVO DE CHECKPOINT/RESTART DE    *
+      *                  TP02EJ01 (CHECKPOINT.SEQ)                      *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT
+           LABEL RECORD STANDARD.
+
+       01  REG-CHECKPOINT.
+           05  CKP-CANT-REG-LEIDOS            PIC 9(08).
+           05  CKP-CANT-TARJETAS-PROCESADAS   PIC 9(08).
+           05  CKP-CANT-REG-GRABADOS          PIC 9(08).
+           05  CKP-CANT-REG-ERROR             PIC 9(08).
